@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK5.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC   9(4).
+       77 LAST-MOV-NUM             PIC  9(35).
+
+       77 SALDO-ENT                PIC S9(9).
+       77 SALDO-DEC                PIC  9(2).
+       77 CENT-SALDO-USER          PIC S9(9).
+
+       77 EURENT-USUARIO           PIC  S9(7).
+       77 EURDEC-USUARIO           PIC   9(2).
+       77 CENT-INGRESO-USER        PIC S9(9).
+
+       77 MSJ-INGRESO              PIC  X(35)
+           VALUE "Ingreso de efectivo".
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 IMPORTE-ACCEPT.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               SIGN IS LEADING SEPARATE
+               LINE 14 COL 45 PIC -9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 14 COL 54 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PREPARAR-DATOS.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 0 TO LAST-MOV-NUM.
+           INITIALIZE EURENT-USUARIO.
+           INITIALIZE EURDEC-USUARIO.
+
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO SALDO-ENT
+               MOVE 0 TO SALDO-DEC
+               GO TO ABRIR-MOVIMIENTOS.
+           MOVE CTA-SALDO-ENT TO SALDO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-DEC.
+
+       ABRIR-MOVIMIENTOS.
+           CLOSE CUENTAS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO LECTURA-MOVIMIENTOS-EXIT.
+
+           IF MOV-NUM > LAST-MOV-NUM
+               MOVE MOV-NUM TO LAST-MOV-NUM
+           END-IF.
+
+           GO TO LECTURA-MOVIMIENTOS.
+
+       LECTURA-MOVIMIENTOS-EXIT.
+           CLOSE F-MOVIMIENTOS.
+
+       PEDIR-IMPORTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ingresar efectivo" LINE 8 COL 31.
+           DISPLAY "Saldo Actual:" LINE 10 COL 19.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Indique la cantidad a ingresar:" LINE 14 COL 12.
+           DISPLAY "," LINE 14 COL 52.
+           DISPLAY "EUR" LINE 14 COL 56.
+           DISPLAY "Enter - Confirmar" LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 66.
+
+           ACCEPT IMPORTE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PEDIR-IMPORTE.
+
+           COMPUTE CENT-INGRESO-USER = (EURENT-USUARIO * 100)
+                                       + EURDEC-USUARIO.
+
+           IF CENT-INGRESO-USER <= 0
+               DISPLAY "Indique una cantidad valida" LINE 6 COL 22
+                   WITH BACKGROUND-COLOR RED
+               GO TO PEDIR-IMPORTE.
+
+       REGISTAR-MOVIMIENTO.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM         TO MOV-TARJETA.
+           MOVE ANO          TO MOV-ANO.
+           MOVE MES          TO MOV-MES.
+           MOVE DIA          TO MOV-DIA.
+           MOVE HORAS        TO MOV-HOR.
+           MOVE MINUTOS      TO MOV-MIN.
+           MOVE SEGUNDOS     TO MOV-SEG.
+
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+           MOVE MSJ-INGRESO    TO MOV-CONCEPTO.
+
+           COMPUTE CENT-SALDO-USER = (SALDO-ENT * 100) + SALDO-DEC.
+           ADD CENT-INGRESO-USER TO CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ingresar efectivo" LINE 8 COL 31.
+           DISPLAY "Ingreso realizado. Nuevo saldo:" LINE 10 COL 15.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+      *    Refleja el saldo del ultimo movimiento escrito en el
+      *    maestro CUENTAS con una lectura/escritura por clave.
+       ACTUALIZAR-CUENTA.
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY GO TO ACTUALIZAR-CUENTA-NUEVA.
+           MOVE SALDO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-DEC TO CTA-SALDO-DEC.
+           REWRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-CUENTA-EXIT.
+
+       ACTUALIZAR-CUENTA-NUEVA.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE SALDO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-DEC TO CTA-SALDO-DEC.
+           WRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CUENTA-EXIT.
+           CLOSE CUENTAS.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
