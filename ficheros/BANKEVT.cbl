@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKEVT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EVE-NUM
+           FILE STATUS IS FSE.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EVENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "eventos.ubd".
+       01 EVENTOS-REG.
+           02 EVE-NUM               PIC  9(7).
+           02 EVE-NOMBRE            PIC  X(35).
+           02 EVE-ANO               PIC   9(4).
+           02 EVE-MES               PIC   9(2).
+           02 EVE-DIA               PIC   9(2).
+           02 EVE-PRECIO-ENT        PIC   9(5).
+           02 EVE-PRECIO-DEC        PIC   9(2).
+           02 EVE-AFORO             PIC   9(5).
+           02 EVE-DISPONIBLES       PIC   9(5).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSE                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 LAST-EVE-NUM             PIC  9(7).
+       77 CONFIRMADO-ALTA          PIC  X(1).
+           88 ALTA-OK               VALUE "S".
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 DATA-ACCEPT.
+           05 FILLER AUTO LINE 08 COL 40
+               PIC X(35) USING EVE-NOMBRE.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 40
+               PIC 9(2) USING DIA.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 43
+               PIC 9(2) USING MES.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 46
+               PIC 9(4) USING ANO.
+           05 FILLER BLANK ZERO AUTO LINE 12 COL 40
+               PIC 9(5) USING EVE-PRECIO-ENT.
+           05 FILLER BLANK ZERO AUTO LINE 12 COL 46
+               PIC 9(2) USING EVE-PRECIO-DEC.
+           05 FILLER BLANK ZERO AUTO LINE 14 COL 40
+               PIC 9(5) USING EVE-AFORO.
+
+       01 CONFIRMA-ACCEPT.
+           05 FILLER AUTO LINE 18 COL 45
+               PIC X(1) USING CONFIRMADO-ALTA.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Alta de eventos y entradas" LINE 2
+               COL 20 WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       BUSCAR-ULTIMO-EVENTO.
+           MOVE 0 TO LAST-EVE-NUM.
+           OPEN I-O EVENTOS.
+           IF FSE NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-EVENTOS.
+           READ EVENTOS NEXT RECORD AT END
+               GO TO LECTURA-EVENTOS-EXIT.
+           IF EVE-NUM > LAST-EVE-NUM
+               MOVE EVE-NUM TO LAST-EVE-NUM
+           END-IF.
+           GO TO LECTURA-EVENTOS.
+
+       LECTURA-EVENTOS-EXIT.
+           CLOSE EVENTOS.
+
+       P1.
+           INITIALIZE EVE-NOMBRE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE 0 TO EVE-PRECIO-ENT.
+           MOVE 0 TO EVE-PRECIO-DEC.
+           MOVE 0 TO EVE-AFORO.
+
+           DISPLAY "Nombre del evento:" LINE 8 COL 15.
+           DISPLAY "Fecha (DD MM AAAA):" LINE 10 COL 15.
+           DISPLAY "Precio de la entrada:" LINE 12 COL 15.
+           DISPLAY "," LINE 12 COL 45.
+           DISPLAY "Aforo (numero de entradas):" LINE 14 COL 15.
+           DISPLAY "ESC - Salir" LINE 24 COL 33.
+
+           ACCEPT DATA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO 9999-EXIT
+               ELSE
+                   GO TO P1.
+
+       P2-CONFIRMAR.
+           DISPLAY "Confirma el alta del evento (S/N):" LINE 18 COL 15.
+           DISPLAY "Enter - Confirmar   ESC - Cancelar" LINE 24 COL 22.
+
+           ACCEPT CONFIRMA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO CANCELADO
+               ELSE
+                   GO TO P2-CONFIRMAR.
+
+           IF NOT ALTA-OK
+               GO TO CANCELADO.
+
+           OPEN I-O EVENTOS.
+           IF FSE NOT = 00
+               GO TO PSYS-ERR.
+
+           ADD 1 TO LAST-EVE-NUM.
+           MOVE LAST-EVE-NUM TO EVE-NUM.
+           MOVE EVE-AFORO TO EVE-DISPONIBLES.
+
+           WRITE EVENTOS-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE EVENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Evento dado de alta con numero:" LINE 10 COL 15.
+           DISPLAY LAST-EVE-NUM LINE 10 COL 48.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       CANCELADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Operacion cancelada, no se ha modificado nada"
+               LINE 10 COL 18.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       PSYS-ERR.
+           CLOSE EVENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       FIN-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO BUSCAR-ULTIMO-EVENTO
+           ELSE
+               GO TO FIN-ENTER.
+
+       9999-EXIT.
+           STOP RUN.
