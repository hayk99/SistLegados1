@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC   9(4).
+       77 SALDO-ENT                PIC S9(9).
+       77 SALDO-DEC                PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       P1.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY GO TO MOSTRAR-SALDO.
+
+           MOVE CTA-SALDO-ENT TO SALDO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-DEC.
+
+       MOSTRAR-SALDO.
+           CLOSE CUENTAS.
+
+           DISPLAY "Consulta de saldo" LINE 8 COL 32.
+           DISPLAY "Saldo Actual:" LINE 10 COL 19.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
