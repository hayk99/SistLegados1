@@ -26,6 +26,18 @@
            RECORD KEY IS PROG-NUM
            FILE STATUS IS FSP.
 
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUD-NUM
+           FILE STATUS IS FSD.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,8 +45,10 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
+           02 TNUM-E          PIC 9(16).
+           02 TPIN-E          PIC  9(4).
+           02 TNOMBRE-E       PIC  X(35).
+           02 NUMERO-CUENTA-E PIC 9(16).
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
@@ -68,12 +82,46 @@
            02 PROG-IMPORTE-ENT      PIC   9(7).
            02 PROG-IMPORTE-DEC      PIC   9(2).
            02 PROG-CONCEPTO         PIC  X(35).
+           02 PROG-ESTADO           PIC  X(01).
+      *    Meses de PROGRAMADO MENSUAL que quedan por realizar
+           02 PROG-REPETICIONES     PIC  9(02).
+      *    Dia del mes originalmente pedido por el cliente para una
+      *    PROGRAMADO MENSUAL, sin recortar; PROG-DIA es el dia ya
+      *    recortado al mes en curso (ver AJUSTAR-DIA-MENSUAL).
+           02 PROG-DIA-SOLICITADO   PIC  9(02).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+      *    Traza de auditoria: tarjetas bloqueadas, cambios de pin y
+      *    errores internos, con el programa y la tarjeta implicados.
+       FD AUDITORIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "auditoria.ubd".
+       01 AUDITORIA-REG.
+           02 AUD-NUM              PIC  9(35).
+           02 AUD-TARJETA          PIC  9(16).
+           02 AUD-ANO              PIC   9(4).
+           02 AUD-MES              PIC   9(2).
+           02 AUD-DIA              PIC   9(2).
+           02 AUD-HOR              PIC   9(2).
+           02 AUD-MIN              PIC   9(2).
+           02 AUD-SEG              PIC   9(2).
+           02 AUD-TIPO             PIC  X(20).
+           02 AUD-PROGRAMA         PIC  X(08).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC   X(2).
        77 FSM                      PIC   X(2).
        77 FSP                      PIC   X(2).
+       77 FSC                      PIC   X(2).
+       77 FSD                      PIC   X(2).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -121,14 +169,32 @@
        77 CENT-SALDO-DST-USER      PIC  S9(9).
        77 CENT-IMPOR-USER          PIC  S9(9).
 
+      *    Limite diario de transferencia por tarjeta (configurable)
+       77 CENT-LIMITE-DIARIO       PIC  S9(9)   VALUE 150000.
+       77 CENT-TRANSFERIDO-HOY     PIC  S9(9).
+
+      *    Tope de capacidad del campo donde se acaba grabando el
+      *    saldo: MOV-SALDOPOS-ENT (igual que CENT-SALDO-ORD-USER/
+      *    CENT-SALDO-DST-USER, que lo representan en centimos) es
+      *    PIC S9(9).
+       77 MAX-SALDO-CENT           PIC S9(9)    VALUE 999999999.
+
        77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
        77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
 
+       77 LAST-AUD-NUM             PIC  9(35).
+       77 AUD-TARJETA-REG          PIC  9(16).
+       77 AUD-TIPO-REG             PIC  X(20).
+
        77 DIA1-USUARIO              PIC   9(2).
        77 MES1-USUARIO              PIC   9(2).
        77 ANO1-USUARIO              PIC   9(4).
 
        77 MENSUALMENTE              PIC   9(2).
+      *    Tope configurable de repeticiones mensuales aceptadas
+       77 MAX-MENSUALMENTE          PIC   9(2) VALUE 24.
+       77 DIA-MAX-MES               PIC   9(2).
+       77 DIA-PROGRAMADA            PIC   9(2).
 
        77 FECHA-INDICADA            PIC   9(8).
        77 FECHA-ACTUAL              PIC   9(8).
@@ -208,12 +274,9 @@
            END-IF.
 
        LECTURA-MOVIMIENTOS.
+      *    solo hace falta el ultimo MOV-NUM para saber la siguiente
+      *    clave libre; el saldo se lee de CUENTAS por clave.
            READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
            IF LAST-MOV-NUM < MOV-NUM THEN
                MOVE MOV-NUM TO LAST-MOV-NUM
            END-IF.
@@ -230,17 +293,21 @@
            DISPLAY "Enter - Confirmar" LINE 24 COL 2.
            DISPLAY "ESC - Cancelar" LINE 24 COL 66.
 
-           IF LAST-USER-ORD-MOV-NUM = 0 THEN
-               GO TO NO-MOVIMIENTOS
+           OPEN I-O CUENTAS.
+           IF FSC <> 00 THEN
+               GO TO PSYS-ERR
            END-IF.
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO NO-MOVIMIENTOS.
 
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-
-      * Lee el fichero de movimientos para calcular saldo creo ??
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
+           MOVE CTA-SALDO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE CTA-SALDO-DEC TO MOV-SALDOPOS-DEC.
+           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
+                                         + MOV-SALDOPOS-DEC.
            DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
 
        INDICAR-CTA-DST.
            DISPLAY "Indica la cuenta destino" LINE 12 COL 19.
@@ -264,8 +331,12 @@
                GO TO INDICAR-CTA-DST
            END-IF.
 
-
-                       
+           IF CUENTA-DESTINO = TNUM THEN
+                   DISPLAY "No puede transferir a su propia cuenta!!"
+                       LINE 6 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-CTA-DST
+           END-IF.
 
            COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
                                      + EURDEC-USUARIO.
@@ -276,6 +347,15 @@
                    GO TO INDICAR-CTA-DST
            END-IF.
 
+           IF MENSUALMENTE > MAX-MENSUALMENTE THEN
+                   DISPLAY "Numero de meses demasiado alto, maximo:"
+                       LINE 6 COL 15
+                    WITH BACKGROUND-COLOR RED
+                   DISPLAY MAX-MENSUALMENTE LINE 6 COL 56
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-CTA-DST
+           END-IF.
+
            GO TO REALIZAR-TRF-VERIFICACION.
 
        NO-MOVIMIENTOS.
@@ -300,7 +380,86 @@
 
            GO TO NO-MOVIMIENTOS.
 
+      *    Suma las salidas por transferencia ya realizadas hoy para
+      *    TNUM y comprueba que, sumadas al importe actual, no
+      *    superen el limite diario configurado en
+      *    CENT-LIMITE-DIARIO.
+       VERIFICAR-LIMITE-DIARIO.
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00 THEN
+               GO TO PSYS-ERR
+           END-IF.
+
+       SUMA-TRANSFERIDO-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SUMA-TRANSFERIDO-HOY-EXIT.
+
+           IF MOV-TARJETA = TNUM
+                   AND MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+                   AND MOV-CONCEPTO = MSJ-ORD
+               COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY
+                   - ((MOV-IMPORTE-ENT * 100) - MOV-IMPORTE-DEC)
+           END-IF.
+
+           GO TO SUMA-TRANSFERIDO-HOY.
+
+       SUMA-TRANSFERIDO-HOY-EXIT.
+           CLOSE F-MOVIMIENTOS.
+
+           IF (CENT-TRANSFERIDO-HOY + CENT-IMPOR-USER) >
+                   CENT-LIMITE-DIARIO
+               GO TO LIMITE-DIARIO-EXCEDIDO.
+
+       VERIFICAR-LIMITE-DIARIO-EXIT.
+           EXIT.
+
+       LIMITE-DIARIO-EXCEDIDO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha superado el limite diario de transferencias"
+               LINE 9 COL 16
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Intentelo de nuevo manana o en otra oficina"
+               LINE 11 COL 18
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+      *    Comprobacion explicita de rango antes de dar por buena la
+      *    transferencia: un importe que no sea positivo, o que deje
+      *    el saldo de origen por debajo de cero (aunque ya partiera
+      *    de un saldo negativo por algun problema anterior) se
+      *    rechaza aqui en vez de dejar que el COMPUTE de mas adelante
+      *    trunque o desborde en silencio.
+       VALIDAR-LIMITES-IMPORTE.
+           IF (EURENT-USUARIO < 0) OR
+                   (EURENT-USUARIO = 0 AND EURDEC-USUARIO = 0)
+               GO TO IMPORTE-FUERA-DE-RANGO.
+
+           IF (CENT-SALDO-ORD-USER - CENT-IMPOR-USER) < 0
+               GO TO IMPORTE-FUERA-DE-RANGO.
+
+       VALIDAR-LIMITES-IMPORTE-EXIT.
+           EXIT.
+
+       IMPORTE-FUERA-DE-RANGO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El importe indicado no es valido" LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
        REALIZAR-TRF-VERIFICACION.
+           PERFORM VALIDAR-LIMITES-IMPORTE
+               THRU VALIDAR-LIMITES-IMPORTE-EXIT.
+
+           PERFORM VERIFICAR-LIMITE-DIARIO
+               THRU VERIFICAR-LIMITE-DIARIO-EXIT.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ordenar Transferencia" LINE 08 COL 30.
            DISPLAY "Va a transferir:" LINE 11 COL 19.
@@ -349,31 +508,35 @@
 
            MOVE CUENTA-DESTINO TO TNUM-E.
            READ TARJETAS INVALID KEY GO TO USER-BAD.
-           CLOSE TARJETAS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-               END-IF
+           IF FUNCTION UPPER-CASE(NOMBRE-DESTINO(1:15)) NOT =
+                   FUNCTION UPPER-CASE(TNOMBRE-E(1:15))
+               CLOSE TARJETAS
+               GO TO NOMBRE-BAD
            END-IF.
 
-           GO TO LECTURA-SALDO-DST.
+           CLOSE TARJETAS.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+           MOVE CUENTA-DESTINO TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO CENT-SALDO-DST-USER
+               GO TO GUARDAR-TRF.
+           COMPUTE CENT-SALDO-DST-USER = (CTA-SALDO-ENT * 100)
+                                         + CTA-SALDO-DEC.
+
+      *    El saldo destino tambien tiene que caber en
+      *    MOV-SALDOPOS-ENT una vez sumada la transferencia; sin
+      *    esta comprobacion un COMPUTE que se pasara de MAX-SALDO-CENT
+      *    truncaria el saldo grabado en vez de avisar.
+           IF (CENT-SALDO-DST-USER + CENT-IMPOR-USER) > MAX-SALDO-CENT
+               CLOSE CUENTAS
+               GO TO IMPORTE-FUERA-DE-RANGO.
 
        GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
            PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
-           DISPLAY "Error verif GUARDAR-TRF" LINE 24 COL 10
-
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
 
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
@@ -396,7 +559,9 @@
            COMPUTE FECHA-INDICADA = (ANO1-USUARIO*10000 +
                        MES1-USUARIO*100 +
                        DIA1-USUARIO)
-           IF FECHA-ACTUAL < FECHA-INDICADA THEN                
+           IF FECHA-ACTUAL < FECHA-INDICADA THEN
+               CLOSE F-MOVIMIENTOS
+               CLOSE CUENTAS
                GO TO OPEN-PROGRAMADAS.
 
       *Caso en el que la transferencia es en el momento      
@@ -425,6 +590,7 @@
                TO MOV-SALDOPOS-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
 
            ADD 1 TO LAST-MOV-NUM.
 
@@ -448,7 +614,9 @@
                TO MOV-SALDOPOS-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
            CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
 
       * Cosicas nuevas
            IF MENSUALMENTE <> 00
@@ -486,9 +654,34 @@
            
            GO TO EXIT-ENTER.
 
+      * El saldo del ultimo movimiento escrito se refleja en el
+      * maestro CUENTAS con una lectura/escritura por clave, en
+      * vez de recalcular el saldo recorriendo F-MOVIMIENTOS.
+       ACTUALIZAR-CUENTA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY GO TO ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           REWRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-CUENTA-EXIT.
+
+       ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           WRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CUENTA-EXIT.
+           EXIT.
+
        PSYS-ERR.
+           MOVE TNUM             TO AUD-TARJETA-REG.
+           MOVE "ERROR INTERNO"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
            CLOSE F-PROGRAMADAS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -503,9 +696,14 @@
            GO TO EXIT-ENTER.
 
        PSYS-ERR3.
+           MOVE TNUM             TO AUD-TARJETA-REG.
+           MOVE "ERROR INTERNO"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
-           
+           CLOSE CUENTAS.
+
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno 3" LINE 09 COL 25
@@ -523,9 +721,14 @@
            GO TO EXIT-ENTER.
 
        PSYS-ERR2.
+           MOVE TNUM             TO AUD-TARJETA-REG.
+           MOVE "ERROR INTERNO"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
-           
+           CLOSE CUENTAS.
+
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno 2" LINE 09 COL 25
@@ -542,6 +745,41 @@
 
            GO TO EXIT-ENTER.
 
+      *    Deja constancia en el fichero de auditoria de bloqueos,
+      *    cambios de pin y errores internos; AUD-TARJETA-REG y
+      *    AUD-TIPO-REG los deja preparados quien haga el PERFORM.
+       ESCRIBIR-AUDITORIA.
+           MOVE 0 TO LAST-AUD-NUM.
+           OPEN I-O AUDITORIA.
+           IF FSD NOT = 00
+               GO TO ESCRIBIR-AUDITORIA-EXIT.
+
+       ESCRIBIR-AUDITORIA-BUCLE.
+           READ AUDITORIA NEXT RECORD AT END
+               GO TO ESCRIBIR-AUDITORIA-FIN.
+           IF AUD-NUM > LAST-AUD-NUM
+               MOVE AUD-NUM TO LAST-AUD-NUM
+           END-IF.
+           GO TO ESCRIBIR-AUDITORIA-BUCLE.
+
+       ESCRIBIR-AUDITORIA-FIN.
+           ADD 1 TO LAST-AUD-NUM.
+           MOVE LAST-AUD-NUM    TO AUD-NUM.
+           MOVE AUD-TARJETA-REG TO AUD-TARJETA.
+           MOVE ANO             TO AUD-ANO.
+           MOVE MES             TO AUD-MES.
+           MOVE DIA             TO AUD-DIA.
+           MOVE HORAS           TO AUD-HOR.
+           MOVE MINUTOS         TO AUD-MIN.
+           MOVE SEGUNDOS        TO AUD-SEG.
+           MOVE AUD-TIPO-REG    TO AUD-TIPO.
+           MOVE "BANK6"         TO AUD-PROGRAMA.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+       ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
+
 
        EXIT-ENTER.
            ACCEPT PRESSED-KEY LINE 24 COL 80 
@@ -559,6 +797,18 @@
            DISPLAY "Enter - Salir" LINE 24 COL 33.
            GO TO EXIT-ENTER.
 
+       NOMBRE-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El nombre del titular no coincide con la cuenta"
+               LINE 9 COL 16
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Revise los datos e intentelo de nuevo" LINE 11 COL 21
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
        OPEN-PROGRAMADAS.
            OPEN I-O F-PROGRAMADAS.
            IF FSP <> 00
@@ -583,8 +833,8 @@
                 MOVE ANO TO ANO1-USUARIO
             END-IF
 
-           PERFORM ESCRITURA-PROGRAMADAS-M WITH TEST 
-            BEFORE UNTIL MENSUALMENTE = 0 
+           PERFORM ESCRITURA-PROGRAMADAS-M THRU
+                   ESCRITURA-PROGRAMADAS-M-EXIT
 
            ELSE
       * Transferencia no mensual     
@@ -607,6 +857,7 @@
             MOVE EURENT-USUARIO TO PROG-IMPORTE-ENT
             MOVE EURDEC-USUARIO TO PROG-IMPORTE-DEC
             MOVE "PROGRAMADO"   TO PROG-CONCEPTO
+            MOVE "P"            TO PROG-ESTADO
 
             WRITE PROGRAMADAS-REG INVALID KEY GO TO PSYS-ERR
            END-IF.
@@ -614,9 +865,14 @@
            CLOSE F-PROGRAMADAS.
            GO TO P-PROG-EXITO.
 
+      *    Escribe una unica fila PROGRAMADAS-REG para la primera
+      *    mensualidad; PROG-REPETICIONES guarda cuantas mensualidades
+      *    quedan por realizar (incluida esta), de forma que sea
+      *    MARCAR-PROGRAMADA quien vaya agotando el contador y de
+      *    baja la fila cuando llegue a cero, en vez de generar aqui
+      *    una fila por cada mes futuro.
        ESCRITURA-PROGRAMADAS-M.
             ADD 1 TO LAST-PROG-NUM.
-            SUBTRACT 1 FROM MENSUALMENTE.
 
             IF MES1-USUARIO = 12
                MOVE 1 TO MES1-USUARIO
@@ -625,27 +881,73 @@
                ADD 1 TO MES1-USUARIO
             END-IF
 
-            DISPLAY LAST-PROG-NUM LINE 10 COL 10. 
-            DISPLAY TNUM LINE 15 COL 10. 
+            PERFORM AJUSTAR-DIA-MENSUAL THRU AJUSTAR-DIA-MENSUAL-EXIT.
+
+            DISPLAY LAST-PROG-NUM LINE 10 COL 10.
+            DISPLAY TNUM LINE 15 COL 10.
             DISPLAY CUENTA-DESTINO LINE 16 COL 10.
-            DISPLAY ANO1-USUARIO LINE 17 COL 10. 
-            DISPLAY MES1-USUARIO LINE 18 COL 10. 
-            DISPLAY DIA1-USUARIO LINE 19 COL 10.      
+            DISPLAY ANO1-USUARIO LINE 17 COL 10.
+            DISPLAY MES1-USUARIO LINE 18 COL 10.
+            DISPLAY DIA-PROGRAMADA LINE 19 COL 10.
             DISPLAY EURENT-USUARIO LINE 20 COL 10.
-            DISPLAY EURDEC-USUARIO LINE 21 COL 10.     
-            DISPLAY MSJ-DST LINE 22 COL 10.  
+            DISPLAY EURDEC-USUARIO LINE 21 COL 10.
+            DISPLAY MSJ-DST LINE 22 COL 10.
 
             MOVE LAST-PROG-NUM  TO PROG-NUM.
             MOVE TNUM           TO PROG-TARJETA-O.
             MOVE CUENTA-DESTINO TO PROG-TARJETA-D.
             MOVE ANO1-USUARIO   TO PROG-ANO.
             MOVE MES1-USUARIO   TO PROG-MES.
-            MOVE DIA1-USUARIO   TO PROG-DIA.
+            MOVE DIA-PROGRAMADA TO PROG-DIA.
+            MOVE DIA1-USUARIO   TO PROG-DIA-SOLICITADO.
             MOVE EURENT-USUARIO TO PROG-IMPORTE-ENT.
             MOVE EURDEC-USUARIO TO PROG-IMPORTE-DEC.
             MOVE "PROGRAMADO MENSUAL"   TO PROG-CONCEPTO.
+            MOVE "P"                    TO PROG-ESTADO.
+            MOVE MENSUALMENTE           TO PROG-REPETICIONES.
 
             WRITE PROGRAMADAS-REG INVALID KEY GO TO PSYS-ERR.
-            
+
+       ESCRITURA-PROGRAMADAS-M-EXIT.
+           EXIT.
+
+      *    Calcula el ultimo dia valido del mes/ano de destino y
+      *    recorta DIA1-USUARIO si hiciera falta (dia 31 programado
+      *    sobre un mes de 30, o sobre febrero) dejando el resultado
+      *    en DIA-PROGRAMADA sin tocar DIA1-USUARIO, que sigue
+      *    representando el dia originalmente pedido por el cliente
+      *    para las siguientes mensualidades.
+       AJUSTAR-DIA-MENSUAL.
+            EVALUATE MES1-USUARIO
+                WHEN 4
+                WHEN 6
+                WHEN 9
+                WHEN 11
+                    MOVE 30 TO DIA-MAX-MES
+                WHEN 2
+                    IF FUNCTION MOD(ANO1-USUARIO, 400) = 0
+                        MOVE 29 TO DIA-MAX-MES
+                    ELSE
+                        IF FUNCTION MOD(ANO1-USUARIO, 100) = 0
+                            MOVE 28 TO DIA-MAX-MES
+                        ELSE
+                            IF FUNCTION MOD(ANO1-USUARIO, 4) = 0
+                                MOVE 29 TO DIA-MAX-MES
+                            ELSE
+                                MOVE 28 TO DIA-MAX-MES
+                            END-IF
+                        END-IF
+                    END-IF
+                WHEN OTHER
+                    MOVE 31 TO DIA-MAX-MES
+            END-EVALUATE.
+
+            MOVE DIA1-USUARIO TO DIA-PROGRAMADA.
+            IF DIA-PROGRAMADA > DIA-MAX-MES
+                MOVE DIA-MAX-MES TO DIA-PROGRAMADA
+            END-IF.
+
+       AJUSTAR-DIA-MENSUAL-EXIT.
+            EXIT.
 
 
