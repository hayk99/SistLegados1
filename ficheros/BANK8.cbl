@@ -0,0 +1,553 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK8.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EVE-NUM
+           FILE STATUS IS FSE.
+
+           SELECT ENTRADAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ENT-NUM
+           FILE STATUS IS FSN.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EVENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "eventos.ubd".
+       01 EVENTOS-REG.
+           02 EVE-NUM               PIC  9(7).
+           02 EVE-NOMBRE            PIC  X(35).
+           02 EVE-ANO               PIC   9(4).
+           02 EVE-MES               PIC   9(2).
+           02 EVE-DIA               PIC   9(2).
+           02 EVE-PRECIO-ENT        PIC   9(5).
+           02 EVE-PRECIO-DEC        PIC   9(2).
+           02 EVE-AFORO             PIC   9(5).
+           02 EVE-DISPONIBLES       PIC   9(5).
+
+       FD ENTRADAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "entradas.ubd".
+       01 ENTRADAS-REG.
+           02 ENT-NUM               PIC  9(35).
+           02 ENT-EVENTO            PIC   9(7).
+           02 ENT-TARJETA           PIC  9(16).
+           02 ENT-ANO               PIC   9(4).
+           02 ENT-MES               PIC   9(2).
+           02 ENT-DIA               PIC   9(2).
+           02 ENT-HOR               PIC   9(2).
+           02 ENT-MIN               PIC   9(2).
+           02 ENT-SEG               PIC   9(2).
+           02 ENT-PRECIO-ENT        PIC   9(5).
+           02 ENT-PRECIO-DEC        PIC   9(2).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSE                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC   9(4).
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-ENT-NUM             PIC  9(35).
+
+       77 SALDO-ENT                PIC S9(9).
+       77 SALDO-DEC                PIC  9(2).
+       77 CENT-SALDO-USER          PIC S9(9).
+       77 CENT-PRECIO              PIC S9(9).
+
+       77 MSJ-ENTRADA               PIC  X(35)
+           VALUE "Compra de entradas".
+
+      *    Se carga en memoria el catalogo de eventos con aforo
+      *    disponible, igual que BANK7 hace con las programadas del
+      *    titular, para poder paginarlo sin releer EVENTOS.
+       01 TABLA-EVE.
+           05 TE-ENTRY OCCURS 100 TIMES INDEXED BY TE-IDX.
+               10 TE-NUM             PIC  9(7).
+               10 TE-NOMBRE          PIC  X(35).
+               10 TE-ANO             PIC   9(4).
+               10 TE-MES             PIC   9(2).
+               10 TE-DIA             PIC   9(2).
+               10 TE-PRECIO-ENT      PIC   9(5).
+               10 TE-PRECIO-DEC      PIC   9(2).
+               10 TE-DISPONIBLES     PIC   9(5).
+
+       77 TOTAL-EVE                 PIC 9(5)  VALUE 0.
+       77 LINEAS-POR-PAGINA         PIC 9(2)  VALUE 5.
+       77 PAGINA-ACTUAL             PIC 9(5)  VALUE 1.
+       77 TOTAL-PAGINAS             PIC 9(5)  VALUE 1.
+       77 FILA-BASE                 PIC 9(5).
+       77 FILA-TMP                  PIC 9(5).
+       77 LINEA-PANTALLA            PIC 9(2).
+
+       77 EVE-NUM-SEL               PIC  9(7).
+       77 CONFIRMADO-COMPRA         PIC  X(1).
+           88 COMPRA-OK              VALUE "S".
+       77 IDX-SEL                   PIC 9(5).
+       77 ENCONTRADO-SEL            PIC  X(1).
+           88 EVENTO-ENCONTRADO      VALUE "S".
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 EVENTO-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 20 COL 45
+               PIC 9(7) USING EVE-NUM-SEL.
+
+       01 CONFIRMA-ACCEPT.
+           05 FILLER AUTO LINE 20 COL 45
+               PIC X(1) USING CONFIRMADO-COMPRA.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CARGAR-EVENTOS.
+           MOVE 0 TO TOTAL-EVE.
+
+           OPEN I-O EVENTOS.
+           IF FSE NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-EVENTOS.
+           READ EVENTOS NEXT RECORD AT END
+               GO TO LECTURA-EVENTOS-EXIT.
+
+           IF EVE-DISPONIBLES > 0 AND TOTAL-EVE < 100
+               ADD 1 TO TOTAL-EVE
+               SET TE-IDX TO TOTAL-EVE
+               MOVE EVE-NUM         TO TE-NUM(TE-IDX)
+               MOVE EVE-NOMBRE      TO TE-NOMBRE(TE-IDX)
+               MOVE EVE-ANO         TO TE-ANO(TE-IDX)
+               MOVE EVE-MES         TO TE-MES(TE-IDX)
+               MOVE EVE-DIA         TO TE-DIA(TE-IDX)
+               MOVE EVE-PRECIO-ENT  TO TE-PRECIO-ENT(TE-IDX)
+               MOVE EVE-PRECIO-DEC  TO TE-PRECIO-DEC(TE-IDX)
+               MOVE EVE-DISPONIBLES TO TE-DISPONIBLES(TE-IDX)
+           END-IF.
+
+           GO TO LECTURA-EVENTOS.
+
+       LECTURA-EVENTOS-EXIT.
+           CLOSE EVENTOS.
+
+           IF TOTAL-EVE = 0
+               GO TO SIN-EVENTOS.
+
+           COMPUTE TOTAL-PAGINAS =
+               ((TOTAL-EVE - 1) / LINEAS-POR-PAGINA) + 1.
+           MOVE 1 TO PAGINA-ACTUAL.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Venta de entradas" LINE 6 COL 31.
+           DISPLAY "Num." LINE 8 COL 4.
+           DISPLAY "Evento" LINE 8 COL 12.
+           DISPLAY "Fecha" LINE 8 COL 50.
+           DISPLAY "Precio" LINE 8 COL 60.
+
+           COMPUTE FILA-BASE = (PAGINA-ACTUAL - 1) * LINEAS-POR-PAGINA.
+
+           MOVE 10 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 1.
+           PERFORM MOSTRAR-LINEA-EVE THRU MOSTRAR-LINEA-EVE-EXIT.
+
+           MOVE 12 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 2.
+           PERFORM MOSTRAR-LINEA-EVE THRU MOSTRAR-LINEA-EVE-EXIT.
+
+           MOVE 14 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 3.
+           PERFORM MOSTRAR-LINEA-EVE THRU MOSTRAR-LINEA-EVE-EXIT.
+
+           MOVE 16 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 4.
+           PERFORM MOSTRAR-LINEA-EVE THRU MOSTRAR-LINEA-EVE-EXIT.
+
+           MOVE 18 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 5.
+           PERFORM MOSTRAR-LINEA-EVE THRU MOSTRAR-LINEA-EVE-EXIT.
+
+           DISPLAY "Pagina" LINE 20 COL 30.
+           DISPLAY PAGINA-ACTUAL LINE 20 COL 37.
+           DISPLAY "de" LINE 20 COL 43.
+           DISPLAY TOTAL-PAGINAS LINE 20 COL 46.
+
+           DISPLAY "PgUp/PgDn - Paginar" LINE 24 COL 2.
+           DISPLAY "Num - Comprar" LINE 24 COL 30.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           GO TO NAVEGAR.
+
+       MOSTRAR-LINEA-EVE.
+           IF FILA-TMP > TOTAL-EVE
+               GO TO MOSTRAR-LINEA-EVE-EXIT.
+
+           SET TE-IDX TO FILA-TMP.
+           DISPLAY TE-NUM(TE-IDX) LINE LINEA-PANTALLA COL 4.
+           DISPLAY TE-NOMBRE(TE-IDX)(1:35) LINE LINEA-PANTALLA COL 12.
+           DISPLAY TE-DIA(TE-IDX) LINE LINEA-PANTALLA COL 50.
+           DISPLAY "-" LINE LINEA-PANTALLA COL 52.
+           DISPLAY TE-MES(TE-IDX) LINE LINEA-PANTALLA COL 53.
+           DISPLAY "-" LINE LINEA-PANTALLA COL 55.
+           DISPLAY TE-ANO(TE-IDX) LINE LINEA-PANTALLA COL 56.
+           DISPLAY TE-PRECIO-ENT(TE-IDX) LINE LINEA-PANTALLA COL 60.
+           DISPLAY "," LINE LINEA-PANTALLA COL 65.
+           DISPLAY TE-PRECIO-DEC(TE-IDX) LINE LINEA-PANTALLA COL 66.
+
+       MOSTRAR-LINEA-EVE-EXIT.
+           EXIT.
+
+       NAVEGAR.
+           ACCEPT EVENTO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE IF PGUP-PRESSED
+                   IF PAGINA-ACTUAL > 1
+                       SUBTRACT 1 FROM PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF PGDN-PRESSED
+                   IF PAGINA-ACTUAL < TOTAL-PAGINAS
+                       ADD 1 TO PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE
+                   GO TO NAVEGAR.
+
+           IF EVE-NUM-SEL = 0
+               GO TO MOSTRAR-PAGINA.
+
+       BUSCAR-EVENTO.
+           MOVE "N" TO ENCONTRADO-SEL.
+           MOVE 1 TO IDX-SEL.
+
+       BUSCAR-EVENTO-BUCLE.
+           IF IDX-SEL > TOTAL-EVE
+               GO TO BUSCAR-EVENTO-EXIT.
+
+           SET TE-IDX TO IDX-SEL.
+           IF TE-NUM(TE-IDX) = EVE-NUM-SEL
+               MOVE "S" TO ENCONTRADO-SEL
+               GO TO BUSCAR-EVENTO-EXIT.
+
+           ADD 1 TO IDX-SEL.
+           GO TO BUSCAR-EVENTO-BUCLE.
+
+       BUSCAR-EVENTO-EXIT.
+           IF NOT EVENTO-ENCONTRADO
+               DISPLAY "No existe un evento con ese numero"
+                   LINE 6 COL 21 WITH BACKGROUND-COLOR RED
+               GO TO MOSTRAR-PAGINA.
+
+       CONFIRMAR-COMPRA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Confirmar compra de entrada" LINE 6 COL 27.
+           DISPLAY "Evento:" LINE 10 COL 20.
+           DISPLAY TE-NOMBRE(TE-IDX) LINE 10 COL 30.
+           DISPLAY "Precio:" LINE 12 COL 20.
+           DISPLAY TE-PRECIO-ENT(TE-IDX) LINE 12 COL 30.
+           DISPLAY "," LINE 12 COL 37.
+           DISPLAY TE-PRECIO-DEC(TE-IDX) LINE 12 COL 38.
+           DISPLAY "EUR" LINE 12 COL 41.
+           DISPLAY "Confirma la compra (S/N):" LINE 18 COL 20.
+           DISPLAY "Enter - Confirmar   ESC - Volver" LINE 24 COL 22.
+
+           ACCEPT CONFIRMA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO MOSTRAR-PAGINA
+               ELSE
+                   GO TO CONFIRMAR-COMPRA.
+
+           IF NOT COMPRA-OK
+               GO TO MOSTRAR-PAGINA.
+
+       VERIFICAR-FONDOS.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO SIN-FONDOS.
+           MOVE CTA-SALDO-ENT TO SALDO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-DEC.
+           CLOSE CUENTAS.
+
+           COMPUTE CENT-PRECIO = (TE-PRECIO-ENT(TE-IDX) * 100)
+                                   + TE-PRECIO-DEC(TE-IDX).
+           COMPUTE CENT-SALDO-USER = (SALDO-ENT * 100) + SALDO-DEC.
+
+           IF CENT-PRECIO > CENT-SALDO-USER
+               GO TO SIN-FONDOS.
+
+       RELEER-EVENTO.
+           OPEN I-O EVENTOS.
+           IF FSE NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TE-NUM(TE-IDX) TO EVE-NUM.
+           READ EVENTOS INVALID KEY
+               CLOSE EVENTOS
+               GO TO AGOTADO.
+           IF EVE-DISPONIBLES = 0
+               CLOSE EVENTOS
+               GO TO AGOTADO.
+
+           SUBTRACT 1 FROM EVE-DISPONIBLES.
+           REWRITE EVENTOS-REG INVALID KEY
+               CLOSE EVENTOS
+               GO TO PSYS-ERR.
+           CLOSE EVENTOS.
+
+       BUSCAR-ULTIMO-MOVIMIENTO.
+           MOVE 0 TO LAST-MOV-NUM.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO LECTURA-MOVIMIENTOS-EXIT.
+           IF MOV-NUM > LAST-MOV-NUM
+               MOVE MOV-NUM TO LAST-MOV-NUM
+           END-IF.
+           GO TO LECTURA-MOVIMIENTOS.
+
+       LECTURA-MOVIMIENTOS-EXIT.
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM         TO MOV-TARJETA.
+           MOVE ANO          TO MOV-ANO.
+           MOVE MES          TO MOV-MES.
+           MOVE DIA          TO MOV-DIA.
+           MOVE HORAS        TO MOV-HOR.
+           MOVE MINUTOS      TO MOV-MIN.
+           MOVE SEGUNDOS     TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT = 0 - TE-PRECIO-ENT(TE-IDX).
+           MOVE TE-PRECIO-DEC(TE-IDX) TO MOV-IMPORTE-DEC.
+           MOVE MSJ-ENTRADA TO MOV-CONCEPTO.
+
+           SUBTRACT CENT-PRECIO FROM CENT-SALDO-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE MOV-SALDOPOS-ENT TO SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-DEC.
+
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
+           PERFORM BUSCAR-ULTIMA-ENTRADA THRU LECTURA-ENTRADAS-EXIT.
+           GO TO P-EXITO.
+
+       BUSCAR-ULTIMA-ENTRADA.
+           MOVE 0 TO LAST-ENT-NUM.
+           OPEN I-O ENTRADAS.
+           IF FSN NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-ENTRADAS.
+           READ ENTRADAS NEXT RECORD AT END
+               GO TO LECTURA-ENTRADAS-EXIT.
+           IF ENT-NUM > LAST-ENT-NUM
+               MOVE ENT-NUM TO LAST-ENT-NUM
+           END-IF.
+           GO TO LECTURA-ENTRADAS.
+
+       LECTURA-ENTRADAS-EXIT.
+           ADD 1 TO LAST-ENT-NUM.
+           MOVE LAST-ENT-NUM   TO ENT-NUM.
+           MOVE TE-NUM(TE-IDX) TO ENT-EVENTO.
+           MOVE TNUM           TO ENT-TARJETA.
+           MOVE ANO            TO ENT-ANO.
+           MOVE MES            TO ENT-MES.
+           MOVE DIA            TO ENT-DIA.
+           MOVE HORAS          TO ENT-HOR.
+           MOVE MINUTOS        TO ENT-MIN.
+           MOVE SEGUNDOS       TO ENT-SEG.
+           MOVE TE-PRECIO-ENT(TE-IDX) TO ENT-PRECIO-ENT.
+           MOVE TE-PRECIO-DEC(TE-IDX) TO ENT-PRECIO-DEC.
+
+           WRITE ENTRADAS-REG INVALID KEY
+               CLOSE ENTRADAS
+               GO TO PSYS-ERR.
+           CLOSE ENTRADAS.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Entrada comprada. Localizador:" LINE 10 COL 15.
+           DISPLAY LAST-ENT-NUM LINE 10 COL 47.
+           DISPLAY "Nuevo saldo:" LINE 12 COL 15.
+           DISPLAY SALDO-ENT LINE 12 COL 33.
+           DISPLAY "," LINE 12 COL 41.
+           DISPLAY SALDO-DEC LINE 12 COL 42.
+           DISPLAY "EUR" LINE 12 COL 45.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+      *    Refleja el saldo del ultimo movimiento escrito en el
+      *    maestro CUENTAS con una lectura/escritura por clave.
+       ACTUALIZAR-CUENTA.
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY GO TO ACTUALIZAR-CUENTA-NUEVA.
+           MOVE SALDO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-DEC TO CTA-SALDO-DEC.
+           REWRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-CUENTA-EXIT.
+
+       ACTUALIZAR-CUENTA-NUEVA.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE SALDO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-DEC TO CTA-SALDO-DEC.
+           WRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CUENTA-EXIT.
+           CLOSE CUENTAS.
+           EXIT.
+
+       SIN-FONDOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo insuficiente para esta compra" LINE 10 COL 22
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       AGOTADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ese evento se ha quedado sin entradas" LINE 10
+               COL 21 WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       SIN-EVENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Venta de entradas" LINE 8 COL 31.
+           DISPLAY "No hay eventos disponibles" LINE 10 COL 27.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
