@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKLOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT F-PROGRAMADAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROG-NUM
+           FILE STATUS IS FSA.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+           SELECT CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHK-PROCESO
+           FILE STATUS IS FSK.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-PROGRAMADAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "programadas.ubd".
+       01 PROGRAMADAS-REG.
+           02 PROG-NUM              PIC  9(35).
+      *    TARJETA DE ORIGEN
+           02 PROG-TARJETA-O        PIC  9(16).
+      *    TARJETA DE DESTINO
+           02 PROG-TARJETA-D        PIC  9(16).
+           02 PROG-ANO              PIC   9(4).
+           02 PROG-MES              PIC   9(2).
+           02 PROG-DIA              PIC   9(2).
+           02 PROG-IMPORTE-ENT      PIC   9(7).
+           02 PROG-IMPORTE-DEC      PIC   9(2).
+           02 PROG-CONCEPTO         PIC  X(35).
+           02 PROG-ESTADO           PIC  X(01).
+      *    Meses de PROGRAMADO MENSUAL que quedan por realizar
+           02 PROG-REPETICIONES     PIC  9(02).
+      *    Dia del mes originalmente pedido por el cliente para una
+      *    PROGRAMADO MENSUAL, sin recortar; PROG-DIA es el dia ya
+      *    recortado al mes en curso (ver AJUSTAR-DIA-MENSUAL).
+           02 PROG-DIA-SOLICITADO   PIC  9(02).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+      *    Punto de reanudacion del propio lote: guarda el ultimo
+      *    PROG-NUM que se proceso por completo (movimientos escritos
+      *    y programada marcada), separado de PROGRAMADAS-REG, para
+      *    que un relanzamiento tras un corte a mitad de proceso no
+      *    vuelva a leer desde el principio del fichero.
+       FD CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "checkpoint.ubd".
+       01 CHECKPOINT-REG.
+           02 CHK-PROCESO          PIC  X(08).
+           02 CHK-ULTIMO-PROG      PIC  9(35).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSA                      PIC  X(2).
+       77 FSM                      PIC  x(2).
+       77 FSK                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 F-ACTUAL               PIC  9(8).
+       77 F-PROG                 PIC  9(8).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 MOV-ULT                  PIC  9(35).
+       77 SALDO-O-ENT              PIC  S9(9).
+       77 SALDO-O-DEC              PIC   9(2).
+
+       77 SALDO-D-ENT              PIC  S9(9).
+       77 SALDO-D-DEC              PIC   9(2).
+
+       77 CENT-IMPORTE-TRAS        PIC  S9(9).
+       77 SALDO-ORIGEN             PIC  S9(9).
+
+       77 CONTADOR-PROCESADOS      PIC  9(7) VALUE 0.
+       77 CHK-ULTIMO-PROG-WS       PIC  9(35) VALUE 0.
+       77 DIA-MAX-MES              PIC  9(2).
+
+      *    BATCH DE TRANSFERENCIAS PROGRAMADAS -- se lanza una vez al
+      *    dia, normalmente desde el planificador nocturno, y procesa
+      *    todo PROGRAMADAS-REG que este vencido, sin depender de que
+      *    ningun cliente inserte su tarjeta en un cajero.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "BANKLOTE - Proceso de transferencias programadas".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE F-ACTUAL = (ANO * 10000) + (MES * 100) + DIA.
+
+           OPEN I-O F-PROGRAMADAS.
+           IF FSA NOT = 00
+               DISPLAY "No se ha podido abrir programadas.ubd FSA="
+                   FSA
+               GO TO 9999-EXIT.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               DISPLAY "No se ha podido abrir movimientos.ubd FSM="
+                   FSM
+               CLOSE F-PROGRAMADAS
+               GO TO 9999-EXIT.
+
+           OPEN I-O CUENTAS.
+           IF FSC NOT = 00
+               DISPLAY "No se ha podido abrir cuentas.ubd FSC=" FSC
+               CLOSE F-PROGRAMADAS
+               CLOSE F-MOVIMIENTOS
+               GO TO 9999-EXIT.
+
+           OPEN I-O CHECKPOINT.
+           IF FSK NOT = 00
+               DISPLAY "No se ha podido abrir checkpoint.ubd FSK=" FSK
+               CLOSE F-PROGRAMADAS
+               CLOSE F-MOVIMIENTOS
+               CLOSE CUENTAS
+               GO TO 9999-EXIT.
+
+           MOVE "BANKLOTE" TO CHK-PROCESO.
+           READ CHECKPOINT INVALID KEY
+               MOVE 0 TO CHK-ULTIMO-PROG
+               WRITE CHECKPOINT-REG INVALID KEY
+                   DISPLAY "Error creando checkpoint.ubd".
+           MOVE CHK-ULTIMO-PROG TO CHK-ULTIMO-PROG-WS.
+
+           MOVE 0 TO LAST-MOV-NUM.
+
+       1000-ULTIMO-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO 2000-RECORRER-PROGRAMADAS.
+           IF MOV-NUM > LAST-MOV-NUM
+               MOVE MOV-NUM TO LAST-MOV-NUM.
+           GO TO 1000-ULTIMO-MOVIMIENTO.
+
+       2000-RECORRER-PROGRAMADAS.
+           READ F-PROGRAMADAS NEXT RECORD AT END
+               GO TO 9000-FIN.
+
+           COMPUTE F-PROG = (PROG-ANO * 10000) + (PROG-MES * 100)
+                               + PROG-DIA.
+
+           IF F-PROG > F-ACTUAL
+               GO TO 2000-RECORRER-PROGRAMADAS.
+
+           IF PROG-ESTADO = "R"
+               GO TO 2000-RECORRER-PROGRAMADAS.
+
+           IF PROG-NUM <= CHK-ULTIMO-PROG-WS
+               GO TO 2000-RECORRER-PROGRAMADAS.
+
+           PERFORM 3000-SALDO-ORIGEN THRU 3000-SALDO-ORIGEN-EXIT.
+           PERFORM 4000-SALDO-DESTINO THRU 4000-SALDO-DESTINO-EXIT.
+           PERFORM 5000-REGISTRAR-MOVIMIENTO
+               THRU 5000-REGISTRAR-MOVIMIENTO-EXIT.
+           PERFORM 6000-MARCAR-PROGRAMADA
+               THRU 6000-MARCAR-PROGRAMADA-EXIT.
+           PERFORM 7000-GRABAR-CHECKPOINT
+               THRU 7000-GRABAR-CHECKPOINT-EXIT.
+
+           ADD 1 TO CONTADOR-PROCESADOS.
+           GO TO 2000-RECORRER-PROGRAMADAS.
+
+      *    El saldo de cada tarjeta se obtiene con una lectura por
+      *    clave sobre el maestro CUENTAS en vez de recorrer todo
+      *    F-MOVIMIENTOS.
+       3000-SALDO-ORIGEN.
+           MOVE PROG-TARJETA-O TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO SALDO-O-ENT
+               MOVE 0 TO SALDO-O-DEC
+               GO TO 3000-SALDO-ORIGEN-EXIT.
+           MOVE CTA-SALDO-ENT TO SALDO-O-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-O-DEC.
+
+       3000-SALDO-ORIGEN-EXIT.
+           EXIT.
+
+       4000-SALDO-DESTINO.
+           MOVE PROG-TARJETA-D TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO SALDO-D-ENT
+               MOVE 0 TO SALDO-D-DEC
+               GO TO 4000-SALDO-DESTINO-EXIT.
+           MOVE CTA-SALDO-ENT TO SALDO-D-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-D-DEC.
+
+       4000-SALDO-DESTINO-EXIT.
+           EXIT.
+
+       5000-REGISTRAR-MOVIMIENTO.
+           ADD 1 TO LAST-MOV-NUM.
+      *    registro del que transfiere
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE PROG-TARJETA-O TO MOV-TARJETA.
+           MOVE PROG-ANO       TO MOV-ANO.
+           MOVE PROG-MES       TO MOV-MES.
+           MOVE PROG-DIA       TO MOV-DIA.
+           MOVE 00             TO MOV-HOR.
+           MOVE 00             TO MOV-MIN.
+           MOVE 00             TO MOV-SEG.
+
+           COMPUTE CENT-IMPORTE-TRAS = (PROG-IMPORTE-ENT * 100)
+                                         + PROG-IMPORTE-DEC.
+           COMPUTE MOV-IMPORTE-ENT = 0 - PROG-IMPORTE-ENT.
+           COMPUTE MOV-IMPORTE-DEC = PROG-IMPORTE-DEC.
+
+           MOVE "transfiero programada"       TO MOV-CONCEPTO.
+
+           COMPUTE SALDO-ORIGEN = (SALDO-O-ENT * 100) + SALDO-O-DEC.
+           SUBTRACT CENT-IMPORTE-TRAS FROM SALDO-ORIGEN.
+
+           COMPUTE MOV-SALDOPOS-ENT = (SALDO-ORIGEN / 100).
+           MOVE FUNCTION MOD(SALDO-ORIGEN, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               DISPLAY "Error escribiendo movimiento origen PROG-NUM="
+                   PROG-NUM
+               GO TO 9999-EXIT.
+           PERFORM 5500-ACTUALIZAR-CUENTA
+               THRU 5500-ACTUALIZAR-CUENTA-EXIT.
+
+           ADD 1 TO LAST-MOV-NUM.
+
+      *    registro del que recibe
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE PROG-TARJETA-D TO MOV-TARJETA.
+           MOVE PROG-ANO       TO MOV-ANO.
+           MOVE PROG-MES       TO MOV-MES.
+           MOVE PROG-DIA       TO MOV-DIA.
+           MOVE 00             TO MOV-HOR.
+           MOVE 00             TO MOV-MIN.
+           MOVE 00             TO MOV-SEG.
+
+           MOVE PROG-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE PROG-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+
+           MOVE "nos transfieren programada"       TO MOV-CONCEPTO.
+
+           COMPUTE SALDO-ORIGEN = (SALDO-D-ENT * 100) + SALDO-D-DEC
+                                   + CENT-IMPORTE-TRAS.
+
+           COMPUTE MOV-SALDOPOS-ENT = (SALDO-ORIGEN / 100).
+           MOVE FUNCTION MOD(SALDO-ORIGEN, 100) TO MOV-SALDOPOS-DEC.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               DISPLAY "Error escribiendo movimiento destino PROG-NUM="
+                   PROG-NUM
+               GO TO 9999-EXIT.
+           PERFORM 5500-ACTUALIZAR-CUENTA
+               THRU 5500-ACTUALIZAR-CUENTA-EXIT.
+
+       5000-REGISTRAR-MOVIMIENTO-EXIT.
+           EXIT.
+
+      *    Refleja el saldo del ultimo movimiento en el maestro
+      *    CUENTAS (misma clave que MOV-TARJETA).
+       5500-ACTUALIZAR-CUENTA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               GO TO 5500-ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           REWRITE CUENTAS-REG INVALID KEY
+               DISPLAY "Error actualizando cuenta " MOV-TARJETA
+               GO TO 9999-EXIT.
+           GO TO 5500-ACTUALIZAR-CUENTA-EXIT.
+
+       5500-ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           WRITE CUENTAS-REG INVALID KEY
+               DISPLAY "Error creando cuenta " MOV-TARJETA
+               GO TO 9999-EXIT.
+
+       5500-ACTUALIZAR-CUENTA-EXIT.
+           EXIT.
+
+      *    Una vez posteada, la programada de un solo uso se marca
+      *    como realizada (PROG-ESTADO = "R") y la mensual descuenta
+      *    una mensualidad de PROG-REPETICIONES, reprogramandose para
+      *    el mes siguiente mientras queden mensualidades pendientes;
+      *    al agotarse se marca "R" igual que la de un solo uso, de
+      *    forma que el proceso de manana no la vuelva a ejecutar mas
+      *    veces de las pactadas sea cual sea el camino (este batch o
+      *    el de inicio de sesion en BANK1) que la procese primero. El
+      *    dia se vuelve a recortar contra PROG-DIA-SOLICITADO en cada
+      *    mensualidad (no solo en la primera), para que un dia 31
+      *    clampado en un mes corto no se quede pegado a ese dia mas
+      *    corto para siempre.
+       6000-MARCAR-PROGRAMADA.
+           IF PROG-CONCEPTO = "PROGRAMADO MENSUAL"
+               SUBTRACT 1 FROM PROG-REPETICIONES
+               IF PROG-REPETICIONES > 0
+                   IF PROG-MES = 12
+                       MOVE 1 TO PROG-MES
+                       ADD 1 TO PROG-ANO
+                   ELSE
+                       ADD 1 TO PROG-MES
+                   END-IF
+                   PERFORM 6100-AJUSTAR-DIA-MENSUAL
+                       THRU 6100-AJUSTAR-DIA-MENSUAL-EXIT
+                   MOVE "P" TO PROG-ESTADO
+               ELSE
+                   MOVE "R" TO PROG-ESTADO
+               END-IF
+               REWRITE PROGRAMADAS-REG INVALID KEY
+                   DISPLAY "Error reprogramando PROG-NUM=" PROG-NUM
+           ELSE
+               MOVE "R" TO PROG-ESTADO
+               REWRITE PROGRAMADAS-REG INVALID KEY
+                   DISPLAY "Error marcando programada PROG-NUM="
+                       PROG-NUM
+           END-IF.
+
+       6000-MARCAR-PROGRAMADA-EXIT.
+           EXIT.
+
+      *    Calcula el ultimo dia valido de PROG-MES/PROG-ANO y recorta
+      *    PROG-DIA-SOLICITADO si hiciera falta (dia 31 programado
+      *    sobre un mes de 30, o sobre febrero), dejando el resultado
+      *    en PROG-DIA sin tocar PROG-DIA-SOLICITADO, que sigue
+      *    representando el dia originalmente pedido por el cliente
+      *    para las siguientes mensualidades. Misma logica que la
+      *    homonima de BANK6, repetida aqui porque este programa no
+      *    comparte working-storage con BANK6.
+       6100-AJUSTAR-DIA-MENSUAL.
+            EVALUATE PROG-MES
+                WHEN 4
+                WHEN 6
+                WHEN 9
+                WHEN 11
+                    MOVE 30 TO DIA-MAX-MES
+                WHEN 2
+                    IF FUNCTION MOD(PROG-ANO, 400) = 0
+                        MOVE 29 TO DIA-MAX-MES
+                    ELSE
+                        IF FUNCTION MOD(PROG-ANO, 100) = 0
+                            MOVE 28 TO DIA-MAX-MES
+                        ELSE
+                            IF FUNCTION MOD(PROG-ANO, 4) = 0
+                                MOVE 29 TO DIA-MAX-MES
+                            ELSE
+                                MOVE 28 TO DIA-MAX-MES
+                            END-IF
+                        END-IF
+                    END-IF
+                WHEN OTHER
+                    MOVE 31 TO DIA-MAX-MES
+            END-EVALUATE.
+
+            MOVE PROG-DIA-SOLICITADO TO PROG-DIA.
+            IF PROG-DIA > DIA-MAX-MES
+                MOVE DIA-MAX-MES TO PROG-DIA
+            END-IF.
+
+       6100-AJUSTAR-DIA-MENSUAL-EXIT.
+            EXIT.
+
+      *    Guarda en checkpoint.ubd el PROG-NUM que se acaba de
+      *    procesar por completo, para que un relanzamiento del lote
+      *    tras un corte a mitad de proceso reanude a partir de aqui
+      *    en vez de repetir desde el principio del fichero.
+       7000-GRABAR-CHECKPOINT.
+           MOVE PROG-NUM TO CHK-ULTIMO-PROG-WS.
+           MOVE PROG-NUM TO CHK-ULTIMO-PROG.
+           REWRITE CHECKPOINT-REG INVALID KEY
+               DISPLAY "Error grabando checkpoint PROG-NUM=" PROG-NUM.
+
+       7000-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       9000-FIN.
+      *    El lote de hoy ha terminado su recorrido completo del
+      *    fichero: se reinicia el checkpoint para que la ejecucion de
+      *    manana vuelva a empezar por el principio.
+           MOVE 0 TO CHK-ULTIMO-PROG.
+           REWRITE CHECKPOINT-REG INVALID KEY
+               DISPLAY "Error reiniciando checkpoint".
+
+           CLOSE F-PROGRAMADAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
+           CLOSE CHECKPOINT.
+           DISPLAY "Transferencias programadas procesadas: "
+               CONTADOR-PROCESADOS.
+
+       9999-EXIT.
+           STOP RUN.
