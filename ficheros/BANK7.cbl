@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK7.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PROGRAMADAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROG-NUM
+           FILE STATUS IS FSA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-PROGRAMADAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "programadas.ubd".
+       01 PROGRAMADAS-REG.
+           02 PROG-NUM              PIC  9(35).
+      *    TARJETA DE ORIGEN
+           02 PROG-TARJETA-O        PIC  9(16).
+      *    TARJETA DE DESTINO
+           02 PROG-TARJETA-D        PIC  9(16).
+           02 PROG-ANO              PIC   9(4).
+           02 PROG-MES              PIC   9(2).
+           02 PROG-DIA              PIC   9(2).
+           02 PROG-IMPORTE-ENT      PIC   9(7).
+           02 PROG-IMPORTE-DEC      PIC   9(2).
+           02 PROG-CONCEPTO         PIC  X(35).
+           02 PROG-ESTADO           PIC  X(01).
+      *    Meses de PROGRAMADO MENSUAL que quedan por realizar
+           02 PROG-REPETICIONES     PIC  9(02).
+      *    Dia del mes originalmente pedido por el cliente para una
+      *    PROGRAMADO MENSUAL, sin recortar; PROG-DIA es el dia ya
+      *    recortado al mes en curso (ver AJUSTAR-DIA-MENSUAL).
+           02 PROG-DIA-SOLICITADO   PIC  9(02).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSA                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC   9(4).
+
+      *    Se carga en memoria la relacion de programadas propias de
+      *    esta tarjeta para poder paginarla igual que BANK3 hace con
+      *    el extracto de movimientos.
+       01 TABLA-PROG.
+           05 TP-ENTRY OCCURS 100 TIMES INDEXED BY TP-IDX.
+               10 TP-NUM            PIC  9(35).
+               10 TP-TARJETA-D      PIC  9(16).
+               10 TP-ANO            PIC   9(4).
+               10 TP-MES            PIC   9(2).
+               10 TP-DIA            PIC   9(2).
+               10 TP-IMPORTE-ENT    PIC   9(7).
+               10 TP-IMPORTE-DEC    PIC   9(2).
+
+       77 TOTAL-PROG                PIC 9(5)  VALUE 0.
+       77 LINEAS-POR-PAGINA         PIC 9(2)  VALUE 5.
+       77 PAGINA-ACTUAL             PIC 9(5)  VALUE 1.
+       77 TOTAL-PAGINAS             PIC 9(5)  VALUE 1.
+       77 FILA-BASE                 PIC 9(5).
+       77 FILA-TMP                  PIC 9(5).
+       77 LINEA-PANTALLA            PIC 9(2).
+
+       77 PROG-NUM-BAJA             PIC  9(35).
+       77 CONFIRMADO-BAJA           PIC  X(1).
+           88 BAJA-OK                VALUE "S".
+       77 IDX-BAJA                  PIC 9(5).
+       77 ENCONTRADO-BAJA           PIC  X(1).
+           88 PROG-ENCONTRADA        VALUE "S".
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 BAJA-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 20 COL 45
+               PIC 9(35) USING PROG-NUM-BAJA.
+
+       01 CONFIRMA-ACCEPT.
+           05 FILLER AUTO LINE 20 COL 45
+               PIC X(1) USING CONFIRMADO-BAJA.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CARGAR-PROGRAMADAS.
+           MOVE 0 TO TOTAL-PROG.
+
+           OPEN I-O F-PROGRAMADAS.
+           IF FSA NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-PROGRAMADAS.
+           READ F-PROGRAMADAS NEXT RECORD AT END
+               GO TO LECTURA-PROGRAMADAS-EXIT.
+
+           IF PROG-TARJETA-O = TNUM AND PROG-ESTADO NOT = "R"
+                   AND TOTAL-PROG < 100
+               ADD 1 TO TOTAL-PROG
+               SET TP-IDX TO TOTAL-PROG
+               MOVE PROG-NUM         TO TP-NUM(TP-IDX)
+               MOVE PROG-TARJETA-D   TO TP-TARJETA-D(TP-IDX)
+               MOVE PROG-ANO         TO TP-ANO(TP-IDX)
+               MOVE PROG-MES         TO TP-MES(TP-IDX)
+               MOVE PROG-DIA         TO TP-DIA(TP-IDX)
+               MOVE PROG-IMPORTE-ENT TO TP-IMPORTE-ENT(TP-IDX)
+               MOVE PROG-IMPORTE-DEC TO TP-IMPORTE-DEC(TP-IDX)
+           END-IF.
+
+           GO TO LECTURA-PROGRAMADAS.
+
+       LECTURA-PROGRAMADAS-EXIT.
+           CLOSE F-PROGRAMADAS.
+
+           IF TOTAL-PROG = 0
+               GO TO SIN-PROGRAMADAS.
+
+           COMPUTE TOTAL-PAGINAS =
+               ((TOTAL-PROG - 1) / LINEAS-POR-PAGINA) + 1.
+           MOVE 1 TO PAGINA-ACTUAL.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencias programadas" LINE 6 COL 26.
+           DISPLAY "Num." LINE 8 COL 4.
+           DISPLAY "Fecha" LINE 8 COL 16.
+           DISPLAY "Destino" LINE 8 COL 30.
+           DISPLAY "Importe" LINE 8 COL 58.
+
+           COMPUTE FILA-BASE = (PAGINA-ACTUAL - 1) * LINEAS-POR-PAGINA.
+
+           MOVE 10 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 1.
+           PERFORM MOSTRAR-LINEA-PROG THRU MOSTRAR-LINEA-PROG-EXIT.
+
+           MOVE 12 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 2.
+           PERFORM MOSTRAR-LINEA-PROG THRU MOSTRAR-LINEA-PROG-EXIT.
+
+           MOVE 14 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 3.
+           PERFORM MOSTRAR-LINEA-PROG THRU MOSTRAR-LINEA-PROG-EXIT.
+
+           MOVE 16 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 4.
+           PERFORM MOSTRAR-LINEA-PROG THRU MOSTRAR-LINEA-PROG-EXIT.
+
+           MOVE 18 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 5.
+           PERFORM MOSTRAR-LINEA-PROG THRU MOSTRAR-LINEA-PROG-EXIT.
+
+           DISPLAY "Pagina" LINE 20 COL 30.
+           DISPLAY PAGINA-ACTUAL LINE 20 COL 37.
+           DISPLAY "de" LINE 20 COL 43.
+           DISPLAY TOTAL-PAGINAS LINE 20 COL 46.
+
+           DISPLAY "PgUp/PgDn - Paginar" LINE 24 COL 2.
+           DISPLAY "Num - Cancelar" LINE 24 COL 30.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           GO TO NAVEGAR.
+
+       MOSTRAR-LINEA-PROG.
+           IF FILA-TMP > TOTAL-PROG
+               GO TO MOSTRAR-LINEA-PROG-EXIT.
+
+           SET TP-IDX TO FILA-TMP.
+           DISPLAY TP-NUM(TP-IDX) LINE LINEA-PANTALLA COL 4.
+           DISPLAY TP-DIA(TP-IDX) LINE LINEA-PANTALLA COL 16.
+           DISPLAY "-" LINE LINEA-PANTALLA COL 18.
+           DISPLAY TP-MES(TP-IDX) LINE LINEA-PANTALLA COL 19.
+           DISPLAY "-" LINE LINEA-PANTALLA COL 21.
+           DISPLAY TP-ANO(TP-IDX) LINE LINEA-PANTALLA COL 22.
+           DISPLAY TP-TARJETA-D(TP-IDX) LINE LINEA-PANTALLA COL 30.
+           DISPLAY TP-IMPORTE-ENT(TP-IDX) LINE LINEA-PANTALLA COL 58.
+           DISPLAY "," LINE LINEA-PANTALLA COL 65.
+           DISPLAY TP-IMPORTE-DEC(TP-IDX) LINE LINEA-PANTALLA COL 66.
+
+       MOSTRAR-LINEA-PROG-EXIT.
+           EXIT.
+
+       NAVEGAR.
+           ACCEPT BAJA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE IF PGUP-PRESSED
+                   IF PAGINA-ACTUAL > 1
+                       SUBTRACT 1 FROM PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF PGDN-PRESSED
+                   IF PAGINA-ACTUAL < TOTAL-PAGINAS
+                       ADD 1 TO PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE
+                   GO TO NAVEGAR.
+
+           IF PROG-NUM-BAJA = 0
+               GO TO MOSTRAR-PAGINA.
+
+       BUSCAR-PROGRAMADA.
+           MOVE "N" TO ENCONTRADO-BAJA.
+           MOVE 1 TO IDX-BAJA.
+
+       BUSCAR-PROGRAMADA-BUCLE.
+           IF IDX-BAJA > TOTAL-PROG
+               GO TO BUSCAR-PROGRAMADA-EXIT.
+
+           SET TP-IDX TO IDX-BAJA.
+           IF TP-NUM(TP-IDX) = PROG-NUM-BAJA
+               MOVE "S" TO ENCONTRADO-BAJA
+               GO TO BUSCAR-PROGRAMADA-EXIT.
+
+           ADD 1 TO IDX-BAJA.
+           GO TO BUSCAR-PROGRAMADA-BUCLE.
+
+       BUSCAR-PROGRAMADA-EXIT.
+           IF NOT PROG-ENCONTRADA
+               DISPLAY "No tiene una programada con ese numero"
+                   LINE 6 COL 20 WITH BACKGROUND-COLOR RED
+               GO TO MOSTRAR-PAGINA.
+
+       CONFIRMAR-BAJA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Cancelar transferencia programada" LINE 6 COL 23.
+           DISPLAY "Numero:" LINE 10 COL 20.
+           DISPLAY PROG-NUM-BAJA LINE 10 COL 30.
+           DISPLAY "Destino:" LINE 12 COL 20.
+           DISPLAY TP-TARJETA-D(TP-IDX) LINE 12 COL 30.
+           DISPLAY "Importe:" LINE 14 COL 20.
+           DISPLAY TP-IMPORTE-ENT(TP-IDX) LINE 14 COL 30.
+           DISPLAY "," LINE 14 COL 37.
+           DISPLAY TP-IMPORTE-DEC(TP-IDX) LINE 14 COL 38.
+           DISPLAY "Confirma la cancelacion (S/N):" LINE 18 COL 20.
+           DISPLAY "Enter - Confirmar   ESC - Volver" LINE 24 COL 22.
+
+           ACCEPT CONFIRMA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO MOSTRAR-PAGINA
+               ELSE
+                   GO TO CONFIRMAR-BAJA.
+
+           IF NOT BAJA-OK
+               GO TO MOSTRAR-PAGINA.
+
+       BORRAR-PROGRAMADA.
+           OPEN I-O F-PROGRAMADAS.
+           IF FSA NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE PROG-NUM-BAJA TO PROG-NUM.
+           DELETE F-PROGRAMADAS RECORD INVALID KEY
+               CLOSE F-PROGRAMADAS
+               GO TO PSYS-ERR.
+
+           CLOSE F-PROGRAMADAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencia programada cancelada" LINE 10 COL 22.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       SIN-PROGRAMADAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencias programadas" LINE 8 COL 26.
+           DISPLAY "No tiene transferencias programadas" LINE 10 COL 22.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
