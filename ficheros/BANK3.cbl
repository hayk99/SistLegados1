@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 PGUP-PRESSED        VALUE 2001.
+           88 PGDN-PRESSED        VALUE 2002.
+           88 UP-ARROW-PRESSED    VALUE 2003.
+           88 DOWN-ARROW-PRESSED  VALUE 2004.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC   9(4).
+
+      *    Se carga en memoria el historial de la tarjeta para poder
+      *    paginar hacia delante y hacia atras sin volver a leer
+      *    F-MOVIMIENTOS en cada pulsacion; 300 movimientos por
+      *    tarjeta son mas que suficientes para un extracto de cajero.
+       01 TABLA-MOVS.
+           05 TM-ENTRY OCCURS 300 TIMES INDEXED BY TM-IDX.
+               10 TM-CONCEPTO      PIC  X(35).
+               10 TM-IMPORTE-ENT   PIC S9(7).
+               10 TM-IMPORTE-DEC   PIC  9(2).
+               10 TM-SALDOPOS-ENT  PIC S9(9).
+               10 TM-SALDOPOS-DEC  PIC  9(2).
+
+       77 TOTAL-MOVS                PIC 9(5)  VALUE 0.
+       77 LINEAS-POR-PAGINA         PIC 9(2)  VALUE 5.
+       77 PAGINA-ACTUAL             PIC 9(5)  VALUE 1.
+       77 TOTAL-PAGINAS             PIC 9(5)  VALUE 1.
+       77 FILA-BASE                 PIC 9(5).
+       77 FILA-TMP                  PIC 9(5).
+       77 LINEA-PANTALLA            PIC 9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CARGAR-MOVIMIENTOS.
+           MOVE 0 TO TOTAL-MOVS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+       LECTURA-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO LECTURA-MOVIMIENTOS-EXIT.
+
+           IF MOV-TARJETA = TNUM AND TOTAL-MOVS < 300
+               ADD 1 TO TOTAL-MOVS
+               SET TM-IDX TO TOTAL-MOVS
+               MOVE MOV-CONCEPTO     TO TM-CONCEPTO(TM-IDX)
+               MOVE MOV-IMPORTE-ENT  TO TM-IMPORTE-ENT(TM-IDX)
+               MOVE MOV-IMPORTE-DEC  TO TM-IMPORTE-DEC(TM-IDX)
+               MOVE MOV-SALDOPOS-ENT TO TM-SALDOPOS-ENT(TM-IDX)
+               MOVE MOV-SALDOPOS-DEC TO TM-SALDOPOS-DEC(TM-IDX)
+           END-IF.
+
+           GO TO LECTURA-MOVIMIENTOS.
+
+       LECTURA-MOVIMIENTOS-EXIT.
+           CLOSE F-MOVIMIENTOS.
+
+           IF TOTAL-MOVS = 0
+               GO TO SIN-MOVIMIENTOS.
+
+           COMPUTE TOTAL-PAGINAS =
+               ((TOTAL-MOVS - 1) / LINEAS-POR-PAGINA) + 1.
+           MOVE TOTAL-PAGINAS TO PAGINA-ACTUAL.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consulta de movimientos" LINE 6 COL 28.
+           DISPLAY "Concepto" LINE 8 COL 4.
+           DISPLAY "Importe" LINE 8 COL 42.
+           DISPLAY "Saldo" LINE 8 COL 58.
+
+           COMPUTE FILA-BASE = (PAGINA-ACTUAL - 1) * LINEAS-POR-PAGINA.
+
+           MOVE 10 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 1.
+           PERFORM MOSTRAR-LINEA-MOV THRU MOSTRAR-LINEA-MOV-EXIT.
+
+           MOVE 12 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 2.
+           PERFORM MOSTRAR-LINEA-MOV THRU MOSTRAR-LINEA-MOV-EXIT.
+
+           MOVE 14 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 3.
+           PERFORM MOSTRAR-LINEA-MOV THRU MOSTRAR-LINEA-MOV-EXIT.
+
+           MOVE 16 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 4.
+           PERFORM MOSTRAR-LINEA-MOV THRU MOSTRAR-LINEA-MOV-EXIT.
+
+           MOVE 18 TO LINEA-PANTALLA.
+           COMPUTE FILA-TMP = FILA-BASE + 5.
+           PERFORM MOSTRAR-LINEA-MOV THRU MOSTRAR-LINEA-MOV-EXIT.
+
+           DISPLAY "Pagina" LINE 21 COL 30.
+           DISPLAY PAGINA-ACTUAL LINE 21 COL 37.
+           DISPLAY "de" LINE 21 COL 43.
+           DISPLAY TOTAL-PAGINAS LINE 21 COL 46.
+
+           DISPLAY "PgUp - Anterior" LINE 24 COL 2.
+           DISPLAY "PgDn - Siguiente" LINE 24 COL 32.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           GO TO NAVEGAR.
+
+       MOSTRAR-LINEA-MOV.
+           IF FILA-TMP > TOTAL-MOVS
+               GO TO MOSTRAR-LINEA-MOV-EXIT.
+
+           SET TM-IDX TO FILA-TMP.
+           DISPLAY TM-CONCEPTO(TM-IDX) LINE LINEA-PANTALLA COL 4.
+           DISPLAY TM-IMPORTE-ENT(TM-IDX) LINE LINEA-PANTALLA COL 42.
+           DISPLAY "," LINE LINEA-PANTALLA COL 49.
+           DISPLAY TM-IMPORTE-DEC(TM-IDX) LINE LINEA-PANTALLA COL 50.
+           DISPLAY TM-SALDOPOS-ENT(TM-IDX) LINE LINEA-PANTALLA COL 58.
+           DISPLAY "," LINE LINEA-PANTALLA COL 65.
+           DISPLAY TM-SALDOPOS-DEC(TM-IDX) LINE LINEA-PANTALLA COL 66.
+
+       MOSTRAR-LINEA-MOV-EXIT.
+           EXIT.
+
+       NAVEGAR.
+           ACCEPT PRESSED-KEY LINE 24 COL 80 ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE IF PGUP-PRESSED
+                   IF PAGINA-ACTUAL > 1
+                       SUBTRACT 1 FROM PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE IF PGDN-PRESSED
+                   IF PAGINA-ACTUAL < TOTAL-PAGINAS
+                       ADD 1 TO PAGINA-ACTUAL
+                   END-IF
+                   GO TO MOSTRAR-PAGINA
+               ELSE
+                   GO TO NAVEGAR.
+
+       SIN-MOVIMIENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consulta de movimientos" LINE 8 COL 28.
+           DISPLAY "Esta tarjeta no tiene movimientos" LINE 10 COL 23.
+           DISPLAY "Enter - Salir" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
