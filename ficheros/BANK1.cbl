@@ -32,6 +32,18 @@
            RECORD KEY IS PROG-NUM
            FILE STATUS IS FSA.
 
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           FILE STATUS IS FSC.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUD-NUM
+           FILE STATUS IS FSD.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,8 +51,14 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           02 TNUM         PIC 9(16).
+           02 TPIN         PIC  9(4).
+           02 TNOMBRE      PIC  X(35).
+      *    Cuenta a la que esta ligada la tarjeta; por defecto es la
+      *    propia tarjeta (cuenta individual), pero dos tarjetas
+      *    distintas pueden compartir el mismo numero de cuenta para
+      *    dar de alta cuentas conjuntas o familiares.
+           02 NUMERO-CUENTA PIC 9(16).
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -64,6 +82,13 @@
            02 PROG-IMPORTE-ENT      PIC   9(7).
            02 PROG-IMPORTE-DEC      PIC   9(2).
            02 PROG-CONCEPTO         PIC  X(35).
+           02 PROG-ESTADO           PIC  X(01).
+      *    Meses de PROGRAMADO MENSUAL que quedan por realizar
+           02 PROG-REPETICIONES     PIC  9(02).
+      *    Dia del mes originalmente pedido por el cliente para una
+      *    PROGRAMADO MENSUAL, sin recortar; PROG-DIA es el dia ya
+      *    recortado al mes en curso (ver AJUSTAR-DIA-MENSUAL).
+           02 PROG-DIA-SOLICITADO   PIC  9(02).
 
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
@@ -83,12 +108,39 @@
            02 MOV-SALDOPOS-ENT     PIC  S9(9).
            02 MOV-SALDOPOS-DEC     PIC   9(2).
 
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAS-REG.
+           02 CTA-TARJETA          PIC  9(16).
+           02 CTA-SALDO-ENT        PIC S9(9).
+           02 CTA-SALDO-DEC        PIC  9(2).
+
+      *    Traza de auditoria: tarjetas bloqueadas, cambios de pin y
+      *    errores internos, con el programa y la tarjeta implicados.
+       FD AUDITORIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "auditoria.ubd".
+       01 AUDITORIA-REG.
+           02 AUD-NUM              PIC  9(35).
+           02 AUD-TARJETA          PIC  9(16).
+           02 AUD-ANO              PIC   9(4).
+           02 AUD-MES              PIC   9(2).
+           02 AUD-DIA              PIC   9(2).
+           02 AUD-HOR              PIC   9(2).
+           02 AUD-MIN              PIC   9(2).
+           02 AUD-SEG              PIC   9(2).
+           02 AUD-TIPO             PIC  X(20).
+           02 AUD-PROGRAMA         PIC  X(08).
+
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
        77 FSA                      PIC  X(2).
        77 FSM                      PIC  x(2).
+       77 FSC                      PIC  X(2).
+       77 FSD                      PIC  X(2).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -154,6 +206,13 @@
        77 CENT-IMPORTE-TRAS        PIC  S9(9).
        77 SALDO-ORIGEN             PIC  S9(9).
 
+       77 LAST-AUD-NUM             PIC  9(35).
+       77 AUD-TARJETA-REG          PIC  9(16).
+       77 AUD-TIPO-REG             PIC  X(20).
+       77 AUD-ESCRITA-PSYS3        PIC  X(1)   VALUE "N".
+           88 AUDITORIA-PSYS3-HECHA VALUE "S".
+       77 DIA-MAX-MES              PIC  9(2).
+
 
        SCREEN SECTION.
        01 BLANK-SCREEN.
@@ -316,7 +375,12 @@
        PSYS-ERR.
       *     CLOSE F-PROGRAMADAS.
 
+           MOVE TNUM             TO AUD-TARJETA-REG.
+           MOVE "ERROR INTERNO"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -337,6 +401,10 @@
        PSYS-ERR2.
       *     CLOSE F-PROGRAMADAS.
 
+           MOVE TNUM             TO AUD-TARJETA-REG.
+           MOVE "ERROR INTERNO"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -356,6 +424,10 @@
 
        PINT-ERR.
 
+           MOVE TNUM               TO AUD-TARJETA-REG.
+           MOVE "BLOQUEO TARJETA"  TO AUD-TIPO-REG.
+           PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -437,8 +509,10 @@
                GO TO PSYS-ERR.
 
        REALIZAR-FUTURAS2.
-           READ F-PROGRAMADAS NEXT RECORD AT END 
+           READ F-PROGRAMADAS NEXT RECORD AT END
                GO TO IMPRIMIR-CABECERA.
+           IF PROG-ESTADO = "R"
+               GO TO REALIZAR-FUTURAS2.
            ADD 4 TO DIA.
            COMPUTE F-PROG = (PROG-ANO*10000)+
                            (PROG-MES*100) + PROG-DIA
@@ -475,54 +549,53 @@
       *             EXIT PROGRAM.
 
        OPEN-MOVIMIENTOS.
-      *    abrimos fichero de movimiento
+      *    abrimos fichero de movimiento y el maestro de saldos
            OPEN I-O F-MOVIMIENTOS.
            IF FSM <> 00 THEN
                GO TO PSYS-ERR
            END-IF.
+           OPEN I-O CUENTAS.
+           IF FSC <> 00 THEN
+               GO TO PSYS-ERR
+           END-IF.
            MOVE 0 TO LAST-MOV-NUM.
 
-      
+
        LECTURA-MOVIMIENTOS.
-      *    leemos hasta el ultimo movimiento
-           READ F-MOVIMIENTOS NEXT RECORD AT END 
-               GO TO REGISTAR-MOVIMIENTO.
+      *    leemos hasta el ultimo movimiento para obtener el
+      *    siguiente MOV-NUM libre
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-CUENTA-O.
 
            IF MOV-NUM > LAST-MOV-NUM
                MOVE MOV-NUM TO LAST-MOV-NUM.
 
            GO TO LECTURA-MOVIMIENTOS.
 
-       
-      *    Busco ultimo movimiento de la tarjeta ORIGEN y me duardo 
-      *    su saldo  
+      *    El saldo de cada tarjeta se lee ahora con una unica
+      *    lectura por clave sobre CUENTAS en vez de recorrer todo
+      *    F-MOVIMIENTOS. Si la tarjeta todavia no tiene fila en
+      *    CUENTAS se asume saldo cero (se creara la fila al postear
+      *    el primer movimiento).
        SALDO-CUENTA-O.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO SALDO-CUENTA-D.
-           IF PROG-TARJETA-O = TNUM THEN
-               IF MOV-ULT < MOV-NUM THEN
-                   MOVE MOV-NUM TO MOV-ULT
-               END-IF
-           END-IF.
-           MOVE MOV-SALDOPOS-ENT TO SALDO-O-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-O-DEC.
-           GO TO SALDO-CUENTA-O.
-       
+           MOVE PROG-TARJETA-O TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO SALDO-O-ENT
+               MOVE 0 TO SALDO-O-DEC
+               GO TO SALDO-CUENTA-D.
+           MOVE CTA-SALDO-ENT TO SALDO-O-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-O-DEC.
+
        SALDO-CUENTA-D.
-      *    Busco ultimo movimiento de la tarjeta DESTINO y me duardo 
-      *    su saldo  
-           MOVE 0 TO MOV-ULT
-           READ F-MOVIMIENTOS NEXT RECORD AT END 
+           MOVE PROG-TARJETA-D TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY
+               MOVE 0 TO SALDO-D-ENT
+               MOVE 0 TO SALDO-D-DEC
                GO TO REGISTAR-MOVIMIENTO.
-           IF PROG-TARJETA-D = TNUM THEN
-               IF MOV-ULT < MOV-NUM THEN
-                   MOVE MOV-NUM TO MOV-ULT
-               END-IF
-           END-IF.
-           MOVE MOV-SALDOPOS-ENT TO SALDO-D-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-D-DEC.
-           GO TO SALDO-CUENTA-D.
+           MOVE CTA-SALDO-ENT TO SALDO-D-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-D-DEC.
 
-       REGISTAR-MOVIMIENTO.         
+       REGISTAR-MOVIMIENTO.
 
            ADD 1 TO LAST-MOV-NUM.
       *    creamos los registros PARA EL QUE TRANSFIERE
@@ -555,6 +628,7 @@
                TO MOV-SALDOPOS-DEC.
            
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
 
            ADD 1 TO LAST-MOV-NUM.
 
@@ -573,20 +647,129 @@
 
            MOVE "nos transfieren programada"       TO MOV-CONCEPTO.
 
-           
-           ADD PROG-IMPORTE-ENT TO SALDO-D-ENT.
-           ADD PROG-IMPORTE-DEC TO SALDO-D-DEC.
-           
-           MOVE SALDO-D-ENT TO MOV-SALDOPOS-ENT.
-           MOVE SALDO-D-DEC TO MOV-SALDOPOS-DEC.
+           COMPUTE SALDO-ORIGEN = (SALDO-D-ENT * 100) + SALDO-D-DEC
+                                        + CENT-IMPORTE-TRAS.
+
+           COMPUTE MOV-SALDOPOS-ENT = (SALDO-ORIGEN / 100).
+           MOVE FUNCTION MOD(SALDO-ORIGEN, 100)
+               TO MOV-SALDOPOS-DEC.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
-           
+           PERFORM ACTUALIZAR-CUENTA THRU ACTUALIZAR-CUENTA-EXIT.
+
+           PERFORM MARCAR-PROGRAMADA THRU MARCAR-PROGRAMADA-EXIT.
+
            GO TO REALIZAR-FUTURAS2.
+
+      *    Una vez posteada, la programada de un solo uso se marca
+      *    como realizada (PROG-ESTADO = "R") y la mensual descuenta
+      *    una mensualidad de PROG-REPETICIONES, reprogramandose para
+      *    el mes siguiente mientras queden mensualidades pendientes;
+      *    al agotarse se marca "R" igual que la de un solo uso, en
+      *    vez de reprogramarse para siempre, igual que hace BANKLOTE,
+      *    de forma que la misma transferencia no se pueda postear dos
+      *    veces sea cual sea el camino que la procese primero. El dia
+      *    se vuelve a recortar contra PROG-DIA-SOLICITADO en cada
+      *    mensualidad (no solo en la primera), para que un dia 31
+      *    clampado en un mes corto no se quede pegado a ese dia mas
+      *    corto para siempre.
+       MARCAR-PROGRAMADA.
+           IF PROG-CONCEPTO = "PROGRAMADO MENSUAL"
+               SUBTRACT 1 FROM PROG-REPETICIONES
+               IF PROG-REPETICIONES > 0
+                   IF PROG-MES = 12
+                       MOVE 1 TO PROG-MES
+                       ADD 1 TO PROG-ANO
+                   ELSE
+                       ADD 1 TO PROG-MES
+                   END-IF
+                   PERFORM AJUSTAR-DIA-MENSUAL
+                       THRU AJUSTAR-DIA-MENSUAL-EXIT
+                   MOVE "P" TO PROG-ESTADO
+               ELSE
+                   MOVE "R" TO PROG-ESTADO
+               END-IF
+           ELSE
+               MOVE "R" TO PROG-ESTADO
+           END-IF.
+           REWRITE PROGRAMADAS-REG INVALID KEY GO TO PSYS-ERR3.
+
+       MARCAR-PROGRAMADA-EXIT.
+           EXIT.
+
+      *    Calcula el ultimo dia valido de PROG-MES/PROG-ANO y recorta
+      *    PROG-DIA-SOLICITADO si hiciera falta (dia 31 programado
+      *    sobre un mes de 30, o sobre febrero), dejando el resultado
+      *    en PROG-DIA sin tocar PROG-DIA-SOLICITADO, que sigue
+      *    representando el dia originalmente pedido por el cliente
+      *    para las siguientes mensualidades. Misma logica que la
+      *    homonima de BANK6, repetida aqui porque este programa no
+      *    comparte working-storage con BANK6.
+       AJUSTAR-DIA-MENSUAL.
+            EVALUATE PROG-MES
+                WHEN 4
+                WHEN 6
+                WHEN 9
+                WHEN 11
+                    MOVE 30 TO DIA-MAX-MES
+                WHEN 2
+                    IF FUNCTION MOD(PROG-ANO, 400) = 0
+                        MOVE 29 TO DIA-MAX-MES
+                    ELSE
+                        IF FUNCTION MOD(PROG-ANO, 100) = 0
+                            MOVE 28 TO DIA-MAX-MES
+                        ELSE
+                            IF FUNCTION MOD(PROG-ANO, 4) = 0
+                                MOVE 29 TO DIA-MAX-MES
+                            ELSE
+                                MOVE 28 TO DIA-MAX-MES
+                            END-IF
+                        END-IF
+                    END-IF
+                WHEN OTHER
+                    MOVE 31 TO DIA-MAX-MES
+            END-EVALUATE.
+
+            MOVE PROG-DIA-SOLICITADO TO PROG-DIA.
+            IF PROG-DIA > DIA-MAX-MES
+                MOVE DIA-MAX-MES TO PROG-DIA
+            END-IF.
+
+       AJUSTAR-DIA-MENSUAL-EXIT.
+            EXIT.
+
+      *    Refleja el saldo del ultimo movimiento escrito en el
+      *    maestro CUENTAS (un READ por clave sustituye el barrido
+      *    completo de F-MOVIMIENTOS en cada consulta de saldo).
+       ACTUALIZAR-CUENTA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           READ CUENTAS INVALID KEY GO TO ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           REWRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO ACTUALIZAR-CUENTA-EXIT.
+
+       ACTUALIZAR-CUENTA-NUEVA.
+           MOVE MOV-TARJETA TO CTA-TARJETA.
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           WRITE CUENTAS-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CUENTA-EXIT.
+           EXIT.
            
 
        PSYS-ERR3.
+           IF NOT AUDITORIA-PSYS3-HECHA
+               MOVE PROG-TARJETA-O  TO AUD-TARJETA-REG
+               MOVE "ERROR INTERNO" TO AUD-TIPO-REG
+               PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT
+               MOVE "S" TO AUD-ESCRITA-PSYS3
+           END-IF.
+
            CLOSE F-PROGRAMADAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
@@ -600,6 +783,41 @@
                     BACKGROUND-COLOR IS RED.
            GO TO PSYS-ERR3.
 
+      *    Deja constancia en el fichero de auditoria de bloqueos,
+      *    cambios de pin y errores internos; AUD-TARJETA-REG y
+      *    AUD-TIPO-REG los deja preparados quien haga el PERFORM.
+       ESCRIBIR-AUDITORIA.
+           MOVE 0 TO LAST-AUD-NUM.
+           OPEN I-O AUDITORIA.
+           IF FSD NOT = 00
+               GO TO ESCRIBIR-AUDITORIA-EXIT.
+
+       ESCRIBIR-AUDITORIA-BUCLE.
+           READ AUDITORIA NEXT RECORD AT END
+               GO TO ESCRIBIR-AUDITORIA-FIN.
+           IF AUD-NUM > LAST-AUD-NUM
+               MOVE AUD-NUM TO LAST-AUD-NUM
+           END-IF.
+           GO TO ESCRIBIR-AUDITORIA-BUCLE.
+
+       ESCRIBIR-AUDITORIA-FIN.
+           ADD 1 TO LAST-AUD-NUM.
+           MOVE LAST-AUD-NUM    TO AUD-NUM.
+           MOVE AUD-TARJETA-REG TO AUD-TARJETA.
+           MOVE ANO             TO AUD-ANO.
+           MOVE MES             TO AUD-MES.
+           MOVE DIA             TO AUD-DIA.
+           MOVE HORAS           TO AUD-HOR.
+           MOVE MINUTOS         TO AUD-MIN.
+           MOVE SEGUNDOS        TO AUD-SEG.
+           MOVE AUD-TIPO-REG    TO AUD-TIPO.
+           MOVE "BANK1"         TO AUD-PROGRAMA.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+       ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
+
        BUCLE.
            DISPLAY "BUCLE " LINE 10 COL 20.
            GO TO BUCLE.
\ No newline at end of file
