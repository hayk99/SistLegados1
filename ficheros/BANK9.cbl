@@ -14,6 +14,12 @@
            RECORD KEY IS TNUMF
            FILE STATUS IS FST.
 
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUD-NUM
+           FILE STATUS IS FSD.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,12 +27,32 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUMF      PIC 9(16).
-           02 TPINF      PIC  9(4).
+           02 TNUMF          PIC 9(16).
+           02 TPINF          PIC  9(4).
+           02 TNOMBREF       PIC  X(35).
+           02 NUMERO-CUENTAF PIC 9(16).
+
+      *    Traza de auditoria: tarjetas bloqueadas, cambios de pin y
+      *    errores internos, con el programa y la tarjeta implicados.
+       FD AUDITORIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "auditoria.ubd".
+       01 AUDITORIA-REG.
+           02 AUD-NUM              PIC  9(35).
+           02 AUD-TARJETA          PIC  9(16).
+           02 AUD-ANO              PIC   9(4).
+           02 AUD-MES              PIC   9(2).
+           02 AUD-DIA              PIC   9(2).
+           02 AUD-HOR              PIC   9(2).
+           02 AUD-MIN              PIC   9(2).
+           02 AUD-SEG              PIC   9(2).
+           02 AUD-TIPO             PIC  X(20).
+           02 AUD-PROGRAMA         PIC  X(08).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
+       77 FSD                      PIC  X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -62,6 +88,9 @@
        77 PIN-ANTIGUO              PIC  9(4).
        77 PIN-INTRODUCIDO          PIC  9(4).
        77 PIN-INTRODUCIDO2         PIC  9(4).
+       77 LAST-AUD-NUM             PIC  9(35).
+       77 AUD-TARJETA-REG          PIC  9(16).
+       77 AUD-TIPO-REG             PIC  X(20).
 
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
@@ -71,6 +100,8 @@
            05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
 
        01 DATA-ACCEPT.
+           05 TARJETA-ACCEPT BLANK ZERO AUTO LINE 08 COL 50
+               PIC 9(4) USING PIN-ANTIGUO.
            05 TARJETA-ACCEPT BLANK ZERO AUTO LINE 10 COL 50
                PIC 9(4) USING PIN-INTRODUCIDO.
            05 TARJETA-ACCEPT BLANK ZERO AUTO LINE 12 COL 50
@@ -106,9 +137,10 @@
            INITIALIZE PIN-INTRODUCIDO.
            INITIALIZE PIN-INTRODUCIDO2.
            MOVE TNUM TO TNUMF.
-           
+
+           DISPLAY "Introduce tu pin actual:" LINE 08 COL 15.
            DISPLAY "Introduce el nuevo pin:" LINE 10 COL 15.
-           DISPLAY "Vuelve a introducir el nuevo pin:" 
+           DISPLAY "Vuelve a introducir el nuevo pin:"
                 LINE 12 COL 15.
            ACCEPT DATA-ACCEPT ON EXCEPTION
                IF ESC-PRESSED
@@ -122,15 +154,22 @@
 
            READ TARJETAS INVALID KEY GO TO PSYS-ERR2.
 
-           IF PIN-INTRODUCIDO <> PIN-INTRODUCIDO2 
+           IF PIN-ANTIGUO <> TPINF
+                GO TO PSYS-ERR3.
+
+           IF PIN-INTRODUCIDO <> PIN-INTRODUCIDO2
                 GO TO PSYS-ERR
-           ELSE 
+           ELSE
                 GO TO CAMBIO-PIN.
 
 
        PSYS-ERR.
+            MOVE TNUM              TO AUD-TARJETA-REG.
+            MOVE "ERROR INTERNO"   TO AUD-TIPO-REG.
+            PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
             PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-            DISPLAY "Error, los pines introducidos son distintos" 
+            DISPLAY "Error, los pines introducidos son distintos"
             LINE 11 COL 20 WITH FOREGROUND-COLOR IS BLACK
                 BACKGROUND-COLOR IS RED.
             DISPLAY "Enter - Aceptar" LINE 24 COL 33.
@@ -141,24 +180,80 @@
             MOVE TNUM TO TNUMF.
             MOVE PIN-INTRODUCIDO TO TPINF.
             REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
-            DISPLAY "Se ha cambiado el pin correctamente." 
+
+            MOVE TNUM          TO AUD-TARJETA-REG.
+            MOVE "CAMBIO PIN"  TO AUD-TIPO-REG.
+            PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
+            DISPLAY "Se ha cambiado el pin correctamente."
                 LINE 9 COL 20.
             DISPLAY "Enter - Aceptar" LINE 24 COL 33
                 WITH FOREGROUND-COLOR IS YELLOW.
            GO TO EXIT-ENTER.
 
+       PSYS-ERR3.
+            MOVE TNUM                TO AUD-TARJETA-REG.
+            MOVE "ERROR INTERNO"     TO AUD-TIPO-REG.
+            PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
+            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+            DISPLAY "Error, el pin actual introducido no es correcto"
+            LINE 11 COL 17 WITH FOREGROUND-COLOR IS BLACK
+                BACKGROUND-COLOR IS RED.
+            DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
        PSYS-ERR2.
+            MOVE TNUM              TO AUD-TARJETA-REG.
+            MOVE "ERROR INTERNO"   TO AUD-TIPO-REG.
+            PERFORM ESCRIBIR-AUDITORIA THRU ESCRIBIR-AUDITORIA-EXIT.
+
             PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
             DISPLAY "Ha ocurrido un error..." LINE 9 COL 25
                 WITH FOREGROUND-COLOR IS BLACK
                      BACKGROUND-COLOR IS RED.
-            
+
             DISPLAY "Enter - Aceptar" LINE 24 COL 33.
            GO TO EXIT-ENTER.
 
+      *    Deja constancia en el fichero de auditoria de bloqueos,
+      *    cambios de pin y errores internos; AUD-TARJETA-REG y
+      *    AUD-TIPO-REG los deja preparados quien haga el PERFORM.
+       ESCRIBIR-AUDITORIA.
+           MOVE 0 TO LAST-AUD-NUM.
+           OPEN I-O AUDITORIA.
+           IF FSD NOT = 00
+               GO TO ESCRIBIR-AUDITORIA-EXIT.
+
+       ESCRIBIR-AUDITORIA-BUCLE.
+           READ AUDITORIA NEXT RECORD AT END
+               GO TO ESCRIBIR-AUDITORIA-FIN.
+           IF AUD-NUM > LAST-AUD-NUM
+               MOVE AUD-NUM TO LAST-AUD-NUM
+           END-IF.
+           GO TO ESCRIBIR-AUDITORIA-BUCLE.
+
+       ESCRIBIR-AUDITORIA-FIN.
+           ADD 1 TO LAST-AUD-NUM.
+           MOVE LAST-AUD-NUM    TO AUD-NUM.
+           MOVE AUD-TARJETA-REG TO AUD-TARJETA.
+           MOVE ANO             TO AUD-ANO.
+           MOVE MES             TO AUD-MES.
+           MOVE DIA             TO AUD-DIA.
+           MOVE HORAS           TO AUD-HOR.
+           MOVE MINUTOS         TO AUD-MIN.
+           MOVE SEGUNDOS        TO AUD-SEG.
+           MOVE AUD-TIPO-REG    TO AUD-TIPO.
+           MOVE "BANK9"         TO AUD-PROGRAMA.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+       ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
+
        EXIT-ENTER.
            CLOSE TARJETAS.
-           ACCEPT PRESSED-KEY LINE 24 COL 80 
+           ACCEPT PRESSED-KEY LINE 24 COL 80
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
