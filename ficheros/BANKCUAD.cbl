@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKCUAD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+      *    Saldo recalculado por tarjeta, arrastrado a lo largo de
+      *    todo el fichero de movimientos en el mismo pase; como
+      *    MOV-NUM es un contador global las tarjetas quedan
+      *    entremezcladas, asi que cada una necesita su propia fila
+      *    en vez de poder cuadrarse tarjeta a tarjeta.
+       01 TABLA-SALDOS.
+           05 TS-ENTRY OCCURS 500 TIMES.
+               10 TS-TARJETA        PIC  9(16).
+               10 TS-SALDO-ENT      PIC S9(9).
+               10 TS-SALDO-DEC      PIC  9(2).
+               10 TS-ULTMOV-NUM     PIC  9(35).
+               10 TS-ULTSALDO-ENT   PIC S9(9).
+               10 TS-ULTSALDO-DEC   PIC  9(2).
+
+       77 TOTAL-TARJETAS           PIC 9(5) VALUE 0.
+       77 TS-IDX-WS                PIC 9(5).
+       77 TS-POS                   PIC 9(5) VALUE 0.
+
+       77 CENT-SALDO-CALC          PIC S9(11).
+       77 CENT-DELTA               PIC S9(9).
+       77 CENT-SALDO-STORED        PIC S9(11).
+
+       77 TOTAL-MOVIMIENTOS        PIC 9(7) VALUE 0.
+       77 CONTADOR-DESCUADRES      PIC 9(5) VALUE 0.
+       77 CONTADOR-TARJETAS-OMITIDAS PIC 9(5) VALUE 0.
+
+      *    INFORME DE CUADRE NOCTURNO -- recorre movimientos.ubd una
+      *    sola vez recalculando el saldo de cada tarjeta a partir de
+      *    los importes de cada movimiento, y al final lo compara con
+      *    el MOV-SALDOPOS que quedo grabado en el ultimo movimiento
+      *    de cada una, para detectar la misma noche cualquier
+      *    descuadre entre lo calculado y lo que hay escrito en disco.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "BANKCUAD - Cuadre nocturno de saldos".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           DISPLAY "Fecha del proceso: " DIA "/" MES "/" ANO
+               " " HORAS ":" MINUTOS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               DISPLAY "No se ha podido abrir movimientos.ubd FSM="
+                   FSM
+               GO TO 9999-EXIT.
+
+       1000-LEER-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO 2000-INFORME.
+
+           ADD 1 TO TOTAL-MOVIMIENTOS.
+           PERFORM 1100-BUSCAR-TARJETA THRU 1100-BUSCAR-TARJETA-EXIT.
+
+           IF TS-POS = 0
+               PERFORM 1200-ALTA-TARJETA THRU 1200-ALTA-TARJETA-EXIT
+           ELSE
+               PERFORM 1300-ACUMULAR-TARJETA
+                   THRU 1300-ACUMULAR-TARJETA-EXIT
+           END-IF.
+
+           GO TO 1000-LEER-MOVIMIENTOS.
+
+      *    Busqueda lineal de la tarjeta del movimiento actual dentro
+      *    de TABLA-SALDOS; TS-POS queda a 0 si es la primera vez que
+      *    aparece esa tarjeta.
+       1100-BUSCAR-TARJETA.
+           MOVE 0 TO TS-POS.
+           MOVE 1 TO TS-IDX-WS.
+
+       1100-BUSCAR-TARJETA-BUCLE.
+           IF TS-IDX-WS > TOTAL-TARJETAS
+               GO TO 1100-BUSCAR-TARJETA-EXIT.
+           IF TS-TARJETA(TS-IDX-WS) = MOV-TARJETA
+               MOVE TS-IDX-WS TO TS-POS
+               GO TO 1100-BUSCAR-TARJETA-EXIT.
+           ADD 1 TO TS-IDX-WS.
+           GO TO 1100-BUSCAR-TARJETA-BUCLE.
+
+       1100-BUSCAR-TARJETA-EXIT.
+           EXIT.
+
+       1200-ALTA-TARJETA.
+           IF TOTAL-TARJETAS < 500
+               ADD 1 TO TOTAL-TARJETAS
+               MOVE TOTAL-TARJETAS TO TS-IDX-WS
+               MOVE MOV-TARJETA TO TS-TARJETA(TS-IDX-WS)
+
+               IF MOV-IMPORTE-ENT < 0
+                   COMPUTE CENT-SALDO-CALC = (MOV-IMPORTE-ENT * 100)
+                                               - MOV-IMPORTE-DEC
+               ELSE
+                   COMPUTE CENT-SALDO-CALC = (MOV-IMPORTE-ENT * 100)
+                                               + MOV-IMPORTE-DEC
+               END-IF
+               COMPUTE TS-SALDO-ENT(TS-IDX-WS) = CENT-SALDO-CALC / 100
+               MOVE FUNCTION MOD(CENT-SALDO-CALC, 100)
+                   TO TS-SALDO-DEC(TS-IDX-WS)
+
+               MOVE MOV-NUM          TO TS-ULTMOV-NUM(TS-IDX-WS)
+               MOVE MOV-SALDOPOS-ENT TO TS-ULTSALDO-ENT(TS-IDX-WS)
+               MOVE MOV-SALDOPOS-DEC TO TS-ULTSALDO-DEC(TS-IDX-WS)
+           ELSE
+               ADD 1 TO CONTADOR-TARJETAS-OMITIDAS
+               DISPLAY "AVISO: tarjeta " MOV-TARJETA
+                   " omitida del cuadre, tabla de 500 tarjetas llena"
+           END-IF.
+
+       1200-ALTA-TARJETA-EXIT.
+           EXIT.
+
+       1300-ACUMULAR-TARJETA.
+           COMPUTE CENT-SALDO-CALC = (TS-SALDO-ENT(TS-POS) * 100)
+                                       + TS-SALDO-DEC(TS-POS).
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-DELTA = (MOV-IMPORTE-ENT * 100)
+                                      - MOV-IMPORTE-DEC
+           ELSE
+               COMPUTE CENT-DELTA = (MOV-IMPORTE-ENT * 100)
+                                      + MOV-IMPORTE-DEC
+           END-IF.
+           ADD CENT-DELTA TO CENT-SALDO-CALC.
+           COMPUTE TS-SALDO-ENT(TS-POS) = CENT-SALDO-CALC / 100.
+           MOVE FUNCTION MOD(CENT-SALDO-CALC, 100)
+               TO TS-SALDO-DEC(TS-POS).
+
+      *    Nos quedamos con el saldo grabado del movimiento de mayor
+      *    MOV-NUM visto hasta ahora para esta tarjeta.
+           IF MOV-NUM > TS-ULTMOV-NUM(TS-POS)
+               MOVE MOV-NUM          TO TS-ULTMOV-NUM(TS-POS)
+               MOVE MOV-SALDOPOS-ENT TO TS-ULTSALDO-ENT(TS-POS)
+               MOVE MOV-SALDOPOS-DEC TO TS-ULTSALDO-DEC(TS-POS)
+           END-IF.
+
+       1300-ACUMULAR-TARJETA-EXIT.
+           EXIT.
+
+       2000-INFORME.
+           CLOSE F-MOVIMIENTOS.
+
+           DISPLAY " ".
+           DISPLAY "Tarjetas analizadas: " TOTAL-TARJETAS.
+           DISPLAY "Movimientos leidos:  " TOTAL-MOVIMIENTOS.
+           IF CONTADOR-TARJETAS-OMITIDAS > 0
+               DISPLAY "Tarjetas omitidas (tabla llena): "
+                   CONTADOR-TARJETAS-OMITIDAS
+           END-IF.
+           DISPLAY " ".
+
+           MOVE 1 TO TS-IDX-WS.
+
+       2100-COMPARAR-TARJETA.
+           IF TS-IDX-WS > TOTAL-TARJETAS
+               GO TO 3000-RESUMEN.
+
+           COMPUTE CENT-SALDO-CALC = (TS-SALDO-ENT(TS-IDX-WS) * 100)
+                                       + TS-SALDO-DEC(TS-IDX-WS).
+           COMPUTE CENT-SALDO-STORED =
+                   (TS-ULTSALDO-ENT(TS-IDX-WS) * 100)
+                       + TS-ULTSALDO-DEC(TS-IDX-WS).
+
+           IF CENT-SALDO-CALC NOT = CENT-SALDO-STORED
+               ADD 1 TO CONTADOR-DESCUADRES
+               DISPLAY "DESCUADRE tarjeta " TS-TARJETA(TS-IDX-WS)
+               DISPLAY "  saldo recalculado: " TS-SALDO-ENT(TS-IDX-WS)
+                   "," TS-SALDO-DEC(TS-IDX-WS)
+               DISPLAY "  saldo en disco:     "
+                   TS-ULTSALDO-ENT(TS-IDX-WS)
+                   "," TS-ULTSALDO-DEC(TS-IDX-WS)
+                   " (MOV-NUM " TS-ULTMOV-NUM(TS-IDX-WS) ")"
+           END-IF.
+
+           ADD 1 TO TS-IDX-WS.
+           GO TO 2100-COMPARAR-TARJETA.
+
+       3000-RESUMEN.
+           IF CONTADOR-DESCUADRES = 0
+               DISPLAY "Cuadre correcto, no se han encontrado "
+                   "descuadres"
+           ELSE
+               DISPLAY "Tarjetas descuadradas: " CONTADOR-DESCUADRES
+           END-IF.
+
+       9999-EXIT.
+           STOP RUN.
