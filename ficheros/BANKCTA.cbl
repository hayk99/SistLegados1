@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKCTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT CUENTAS-TITULAR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTAT-NUMERO
+           FILE STATUS IS FSH.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM          PIC 9(16).
+           02 TPIN          PIC  9(4).
+           02 TNOMBRE       PIC  X(35).
+           02 NUMERO-CUENTA PIC 9(16).
+
+      *    Registro de cuentas: una fila por NUMERO-CUENTA, con el
+      *    nombre del titular que se muestra al vincular tarjetas
+      *    (ver NUMERO-CUENTA en TAJETAREG). Varias tarjetas pueden
+      *    apuntar al mismo NUMERO-CUENTA, pero esto es solo un
+      *    etiquetado/agrupacion a efectos de identificacion: CUENTAS
+      *    y F-MOVIMIENTOS siguen indexados por tarjeta, cada una con
+      *    su propio saldo y su propio historial. No implementa
+      *    cuentas conjuntas ni saldo compartido.
+       FD CUENTAS-TITULAR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentastitular.ubd".
+       01 CUENTAS-TITULAR-REG.
+           02 CTAT-NUMERO    PIC 9(16).
+           02 CTAT-NOMBRE    PIC X(35).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSH                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 TARJETA-VINCULAR         PIC  9(16).
+       77 CUENTA-VINCULAR          PIC  9(16).
+       77 NOMBRE-TITULAR-NUEVO     PIC  X(35).
+       77 CUENTA-ES-NUEVA          PIC  X(1).
+           88 CUENTA-NUEVA          VALUE "S".
+       77 CONFIRMADO-VINCULO       PIC  X(1).
+           88 VINCULO-OK            VALUE "S".
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 DATA-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 08 COL 45
+               PIC 9(16) USING TARJETA-VINCULAR.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING CUENTA-VINCULAR.
+
+       01 NOMBRE-ACCEPT.
+           05 FILLER AUTO LINE 14 COL 45
+               PIC X(35) USING NOMBRE-TITULAR-NUEVO.
+
+       01 CONFIRMA-ACCEPT.
+           05 FILLER AUTO LINE 18 COL 45
+               PIC X(1) USING CONFIRMADO-VINCULO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Vinculacion de tarjetas a cuentas"
+               LINE 2 COL 18 WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       P1.
+           MOVE 0 TO TARJETA-VINCULAR.
+           MOVE 0 TO CUENTA-VINCULAR.
+           DISPLAY "Numero de tarjeta:" LINE 8 COL 15.
+           DISPLAY "Numero de cuenta a vincular:" LINE 10 COL 15.
+           DISPLAY "ESC - Salir" LINE 24 COL 33.
+
+           ACCEPT DATA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO 9999-EXIT
+               ELSE
+                   GO TO P1.
+
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-VINCULAR TO TNUM.
+           READ TARJETAS INVALID KEY GO TO TARJETA-NO-ENCONTRADA.
+
+           OPEN I-O CUENTAS-TITULAR.
+           IF FSH NOT = 00
+               GO TO PSYS-ERR.
+           MOVE CUENTA-VINCULAR TO CTAT-NUMERO.
+           READ CUENTAS-TITULAR INVALID KEY
+               MOVE "S" TO CUENTA-ES-NUEVA
+               GO TO P1B-NOMBRE-CUENTA.
+           MOVE "N" TO CUENTA-ES-NUEVA.
+           GO TO P2-CONFIRMAR.
+
+       P1B-NOMBRE-CUENTA.
+           INITIALIZE NOMBRE-TITULAR-NUEVO.
+           DISPLAY "Cuenta nueva; indique el titular:" LINE 12 COL 15.
+           ACCEPT NOMBRE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO CANCELADO
+               ELSE
+                   GO TO P1B-NOMBRE-CUENTA.
+
+       P2-CONFIRMAR.
+           DISPLAY "Tarjeta:" LINE 8 COL 15.
+           DISPLAY TARJETA-VINCULAR LINE 8 COL 45.
+           DISPLAY "Titular de la tarjeta:" LINE 9 COL 15.
+           DISPLAY TNOMBRE LINE 9 COL 45.
+           DISPLAY "Cuenta destino:" LINE 10 COL 15.
+           DISPLAY CUENTA-VINCULAR LINE 10 COL 45.
+           IF CUENTA-NUEVA
+               DISPLAY "(cuenta nueva, titular " NOMBRE-TITULAR-NUEVO
+                   ")" LINE 12 COL 15
+           ELSE
+               DISPLAY "(cuenta existente, titular " CTAT-NOMBRE ")"
+                   LINE 12 COL 15
+           END-IF.
+           DISPLAY "Nota: el saldo y los movimientos de cada tarjeta"
+               LINE 15 COL 15.
+           DISPLAY "siguen siendo independientes tras la vinculacion."
+               LINE 16 COL 15.
+           DISPLAY "Confirma la vinculacion (S/N):" LINE 18 COL 15.
+           DISPLAY "Enter - Confirmar   ESC - Cancelar" LINE 24 COL 22.
+
+           ACCEPT CONFIRMA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO CANCELADO
+               ELSE
+                   GO TO P2-CONFIRMAR.
+
+           IF NOT VINCULO-OK
+               GO TO CANCELADO.
+
+           IF CUENTA-NUEVA
+               MOVE CUENTA-VINCULAR    TO CTAT-NUMERO
+               MOVE NOMBRE-TITULAR-NUEVO TO CTAT-NOMBRE
+               WRITE CUENTAS-TITULAR-REG INVALID KEY GO TO PSYS-ERR
+           END-IF.
+
+           MOVE CUENTA-VINCULAR TO NUMERO-CUENTA.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE TARJETAS.
+           CLOSE CUENTAS-TITULAR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Tarjeta vinculada correctamente a la cuenta"
+               LINE 10 COL 15.
+           DISPLAY CUENTA-VINCULAR LINE 12 COL 30.
+           DISPLAY "(el saldo y el historial de la tarjeta no cambian)"
+               LINE 14 COL 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       CANCELADO.
+           CLOSE TARJETAS.
+           CLOSE CUENTAS-TITULAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Operacion cancelada, no se ha modificado nada"
+               LINE 10 COL 18.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       TARJETA-NO-ENCONTRADA.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No existe esa tarjeta" LINE 10 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE CUENTAS-TITULAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       FIN-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO P1
+           ELSE
+               GO TO FIN-ENTER.
+
+       9999-EXIT.
+           STOP RUN.
