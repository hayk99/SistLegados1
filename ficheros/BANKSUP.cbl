@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKSUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM         PIC 9(16).
+           02 TPIN         PIC  9(4).
+           02 TNOMBRE      PIC  X(35).
+           02 NUMERO-CUENTA PIC 9(16).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 TARJETA-CONSULTA         PIC  9(16).
+       77 CONFIRMADO-IDENT         PIC  X(1).
+           88 IDENTIDAD-OK          VALUE "S".
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 DATA-ACCEPT.
+           05 TARJETA-ACCEPT BLANK ZERO AUTO LINE 08 COL 45
+               PIC 9(16) USING TARJETA-CONSULTA.
+
+       01 CONFIRMA-ACCEPT.
+           05 CONFIRMA-ACCEPT-F AUTO LINE 18 COL 45
+               PIC X(1) USING CONFIRMADO-IDENT.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Utilidad de supervision" LINE 2 COL 22
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       P1.
+           INITIALIZE TARJETA-CONSULTA.
+           DISPLAY "Desbloqueo de tarjetas / reinicio de intentos"
+               LINE 6 COL 17.
+           DISPLAY "Numero de tarjeta:" LINE 8 COL 15.
+           DISPLAY "ESC - Salir" LINE 24 COL 33.
+           ACCEPT DATA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO 9999-EXIT
+               ELSE
+                   GO TO P1.
+
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-CONSULTA TO TNUM.
+           READ TARJETAS INVALID KEY GO TO TARJETA-NO-ENCONTRADA.
+
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-CONSULTA TO INUM.
+           READ INTENTOS INVALID KEY GO TO TARJETA-NO-ENCONTRADA.
+
+       P2-CONFIRMAR.
+           DISPLAY "Titular:" LINE 10 COL 15.
+           DISPLAY TNOMBRE LINE 10 COL 25.
+           DISPLAY "Intentos restantes actualmente:" LINE 12 COL 15.
+           DISPLAY IINTENTOS LINE 12 COL 48.
+           DISPLAY "Ha verificado la identidad del cliente (S/N):"
+               LINE 18 COL 15.
+           DISPLAY "Enter - Confirmar   ESC - Cancelar" LINE 24 COL 22.
+
+           ACCEPT CONFIRMA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO CANCELADO
+               ELSE
+                   GO TO P2-CONFIRMAR.
+
+           IF NOT IDENTIDAD-OK
+               GO TO CANCELADO.
+
+           MOVE 3 TO IINTENTOS.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Intentos reiniciados correctamente para la tarjeta"
+               LINE 10 COL 14.
+           DISPLAY TARJETA-CONSULTA LINE 12 COL 30.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       CANCELADO.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Operacion cancelada, no se ha modificado nada"
+               LINE 10 COL 18.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       TARJETA-NO-ENCONTRADA.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No existe esa tarjeta" LINE 10 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO FIN-ENTER.
+
+       FIN-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COL 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO P1
+           ELSE
+               GO TO FIN-ENTER.
+
+       9999-EXIT.
+           STOP RUN.
